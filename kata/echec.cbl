@@ -1,8 +1,30 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. echec.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-HISTORIQUE ASSIGN
+           TO "ECHEC-LOG.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-HISTORIQUE.
+
        DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  F-HISTORIQUE
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+
+       01  WS-HISTORIQUE-LIGNE  PIC X(80).
+
        WORKING-STORAGE SECTION.
+
+       01 FS-HISTORIQUE PIC X(02).
+           88 FS-HISTORIQUE-OK VALUE "00".
+       01 WS-HORODATAGE         PIC X(20).
        01 LIGNE-BLANCHE       PIC X.
        01 COLONNE-BLANCHE     PIC X.
        01 LIGNE-NOIRE         PIC X.
@@ -14,17 +36,26 @@
        01 NUM-COLONNE-NOIRE   PIC 9.
        01 NUM-LIGNE-NOIRE     PIC 9.
 
-       01 DAME-BLANCHE        PIC X VALUE "X". 
-       01 DAME-NOIRE          PIC X VALUE "#".  
-       
-      *Boucle management
-       01 WS-BOUCLE      PIC 99 VALUE ZERO.
-       01 WS-FINI        PIC 99 VALUE 1.
-       01 WS-CODE-SORTIE PIC X VALUE 'y'.
-       
-       01  NUM-LIGNE     pic 9.
+      *type de piece : D=Dame, R=Roi, T=Tour, F=Fou
+       01 WS-PIECE-BLANCHE    PIC X VALUE "D".
+       01 WS-PIECE-NOIRE      PIC X VALUE "D".
+
+       01 WS-DIFF-LIGNE       PIC S9.
+       01 WS-DIFF-COLONNE     PIC S9.
+       01 WS-MEME-LIGNE       PIC X VALUE "N".
+       01 WS-MEME-COLONNE     PIC X VALUE "N".
+       01 WS-MEME-DIAGONALE   PIC X VALUE "N".
+       01 WS-ADJACENTE        PIC X VALUE "N".
+       01 WS-ATTAQUE-BLANCHE  PIC X VALUE "N".
+       01 WS-ATTAQUE-NOIRE    PIC X VALUE "N".
+
+       COPY WSBOUCLE.
+
+       01  NUM-LIGNE     pic 99.
+       01  WS-LIGNE-AFFICHAGE PIC 9.
+       01  WS-COL-AFFICHAGE   PIC 99.
        01  ECHEQUIER.
-           03 ECHEC OCCURS 8 TIMES.
+           03 ECHEC OCCURS 9 TIMES.
               05 LIGNE PIC X(20).
                   88 EST-LIGNE-A VALUE "1".
                   88 EST-LIGNE-B VALUE "2".
@@ -52,86 +83,268 @@
 
       ******************************************************************
 
-           MOVE ". . . . . . . . " TO ECHEC(1).
-           MOVE ". . . . . . . . 7" TO ECHEC(2).
-           MOVE ". . . . . . . . 6" TO ECHEC(3).
-           MOVE ". . . . . . . . 5" TO ECHEC(4).
-           MOVE ". . . . . . . . 4" TO ECHEC(5).
-           MOVE ". . . . . . . . 3" TO ECHEC(6).
-           MOVE ". . . . . . . . 2" TO ECHEC(7).
-           MOVE "a b c d e f g h  " TO ECHEC(8).
-       
-           PERFORM VARYING NUM-LIGNE FROM 1 BY 1 UNTIL NUM-LIGNE > 8
+           PERFORM INITIALISER-ECHEQUIER
+               THRU INITIALISER-ECHEQUIER-EXIT.
+
+           PERFORM VARYING NUM-LIGNE FROM 1 BY 1 UNTIL NUM-LIGNE > 9
            DISPLAY ECHEC(NUM-LIGNE)
            END-PERFORM.
-       
+
            PERFORM 1000-DEBUT-BOUCLE THRU 1000-FIN-BOUCLE
-           UNTIL WS-BOUCLE = WS-FINI.
-       
-           STOP RUN.
+           UNTIL WS-BOUCLING = WS-FINISHED.
+
+      *aucune condition d'echec/avertissement n'existe dans ce
+      *programme (LOG-COUP se rattrape seul si le fichier n'existe
+      *pas encore) : RETURN-CODE reste a 0.
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
        
       ******************************************************************
        1000-DEBUT-BOUCLE.
-           DISPLAY 
-           "Position de la reine blanche (1-8) : " 
-           WITH NO ADVANCING.
-           ACCEPT LIGNE-BLANCHE.
-           DISPLAY 
-           " (A-H) : " 
-           WITH NO ADVANCING.
-           ACCEPT COLONNE-BLANCHE.
-           MOVE FUNCTION UPPER-CASE(COLONNE-BLANCHE) TO COLONNE-BLANCHE.
+           PERFORM WITH TEST AFTER
+               UNTIL LIGNE-BLANCHE >= "1" AND LIGNE-BLANCHE <= "8"
+               DISPLAY
+               "Position de la piece blanche (1-8) : "
+               WITH NO ADVANCING
+               ACCEPT LIGNE-BLANCHE
+               IF NOT (LIGNE-BLANCHE >= "1" AND LIGNE-BLANCHE <= "8")
+                   DISPLAY "Valeur invalide (1-8), recommencez."
+               END-IF
+           END-PERFORM.
+           PERFORM WITH TEST AFTER
+               UNTIL COLONNE-BLANCHE >= "A" AND COLONNE-BLANCHE <= "H"
+               DISPLAY
+               " (A-H) : "
+               WITH NO ADVANCING
+               ACCEPT COLONNE-BLANCHE
+               MOVE FUNCTION UPPER-CASE(COLONNE-BLANCHE)
+                   TO COLONNE-BLANCHE
+               IF NOT (COLONNE-BLANCHE >= "A" AND
+                   COLONNE-BLANCHE <= "H")
+                   DISPLAY "Valeur invalide (A-H), recommencez."
+               END-IF
+           END-PERFORM.
            DISPLAY " ".
-       
-           DISPLAY 
-           "Position de la reine noire (1-8) : " 
-           WITH NO ADVANCING.
-           ACCEPT LIGNE-NOIRE.
-           DISPLAY 
-           " (A-H) : " 
-           WITH NO ADVANCING.
-           ACCEPT COLONNE-NOIRE.
-           MOVE FUNCTION UPPER-CASE(COLONNE-NOIRE) TO COLONNE-NOIRE.
+
+           PERFORM WITH TEST AFTER
+               UNTIL WS-PIECE-BLANCHE = "D" OR WS-PIECE-BLANCHE = "R"
+                   OR WS-PIECE-BLANCHE = "T" OR WS-PIECE-BLANCHE = "F"
+               DISPLAY
+               "Piece blanche (D=Dame R=Roi T=Tour F=Fou) : "
+               WITH NO ADVANCING
+               ACCEPT WS-PIECE-BLANCHE
+               MOVE FUNCTION UPPER-CASE(WS-PIECE-BLANCHE)
+                   TO WS-PIECE-BLANCHE
+               IF NOT (WS-PIECE-BLANCHE = "D" OR
+                   WS-PIECE-BLANCHE = "R" OR
+                   WS-PIECE-BLANCHE = "T" OR WS-PIECE-BLANCHE = "F")
+                   DISPLAY "Piece invalide (D/R/T/F), recommencez."
+               END-IF
+           END-PERFORM.
            DISPLAY " ".
-       
-           COMPUTE NUM-COLONNE-BLANCHE = 
-               FUNCTION NUMVAL(COLONNE-BLANCHE) 
-               - FUNCTION NUMVAL("A") + 1 .
-           COMPUTE NUM-LIGNE-BLANCHE = 
-               FUNCTION NUMVAL(LIGNE-BLANCHE) 
+
+           PERFORM WITH TEST AFTER
+               UNTIL LIGNE-NOIRE >= "1" AND LIGNE-NOIRE <= "8"
+               DISPLAY
+               "Position de la piece noire (1-8) : "
+               WITH NO ADVANCING
+               ACCEPT LIGNE-NOIRE
+               IF NOT (LIGNE-NOIRE >= "1" AND LIGNE-NOIRE <= "8")
+                   DISPLAY "Valeur invalide (1-8), recommencez."
+               END-IF
+           END-PERFORM.
+           PERFORM WITH TEST AFTER
+               UNTIL COLONNE-NOIRE >= "A" AND COLONNE-NOIRE <= "H"
+               DISPLAY
+               " (A-H) : "
+               WITH NO ADVANCING
+               ACCEPT COLONNE-NOIRE
+               MOVE FUNCTION UPPER-CASE(COLONNE-NOIRE) TO COLONNE-NOIRE
+               IF NOT (COLONNE-NOIRE >= "A" AND COLONNE-NOIRE <= "H")
+                   DISPLAY "Valeur invalide (A-H), recommencez."
+               END-IF
+           END-PERFORM.
+           DISPLAY " ".
+
+           PERFORM WITH TEST AFTER
+               UNTIL WS-PIECE-NOIRE = "D" OR WS-PIECE-NOIRE = "R"
+                   OR WS-PIECE-NOIRE = "T" OR WS-PIECE-NOIRE = "F"
+               DISPLAY
+               "Piece noire (D=Dame R=Roi T=Tour F=Fou) : "
+               WITH NO ADVANCING
+               ACCEPT WS-PIECE-NOIRE
+               MOVE FUNCTION UPPER-CASE(WS-PIECE-NOIRE)
+                   TO WS-PIECE-NOIRE
+               IF NOT (WS-PIECE-NOIRE = "D" OR WS-PIECE-NOIRE = "R" OR
+                   WS-PIECE-NOIRE = "T" OR WS-PIECE-NOIRE = "F")
+                   DISPLAY "Piece invalide (D/R/T/F), recommencez."
+               END-IF
+           END-PERFORM.
+           DISPLAY " ".
+
+           COMPUTE NUM-COLONNE-BLANCHE =
+               FUNCTION ORD(COLONNE-BLANCHE)
+               - FUNCTION ORD("A") + 1 .
+           COMPUTE NUM-LIGNE-BLANCHE =
+               FUNCTION NUMVAL(LIGNE-BLANCHE)
                - FUNCTION NUMVAL("1") + 1 .
-           COMPUTE NUM-COLONNE-NOIRE = 
-               FUNCTION NUMVAL(COLONNE-NOIRE) 
-               - FUNCTION NUMVAL("A") + 1 .
-           COMPUTE NUM-LIGNE-NOIRE = 
-               FUNCTION NUMVAL(LIGNE-NOIRE) 
+           COMPUTE NUM-COLONNE-NOIRE =
+               FUNCTION ORD(COLONNE-NOIRE)
+               - FUNCTION ORD("A") + 1 .
+           COMPUTE NUM-LIGNE-NOIRE =
+               FUNCTION NUMVAL(LIGNE-NOIRE)
                - FUNCTION NUMVAL("1") + 1 .
        
-           IF COLONNE-BLANCHE = COLONNE-NOIRE OR
-               LIGNE-BLANCHE = LIGNE-NOIRE OR
-               (NUM-LIGNE-BLANCHE - NUM-LIGNE-NOIRE) 
-               = (NUM-COLONNE-BLANCHE - NUM-COLONNE-NOIRE)
-           THEN
-               MOVE "Oui" TO LA-BAGARRE
-           END-IF .
-       
-           DISPLAY "Les reines peuvent-elles s'attaquer ?" LA-BAGARRE .
-       
+           PERFORM COMPUTE-ATTAQUE THRU COMPUTE-ATTAQUE-EXIT.
 
+           DISPLAY "Les pieces peuvent-elles s'attaquer ?" LA-BAGARRE .
 
-       
-           PERFORM VARYING NUM-LIGNE FROM 1 BY 1 UNTIL NUM-LIGNE > 8
+           PERFORM LOG-COUP THRU LOG-COUP-EXIT.
+
+           PERFORM INITIALISER-ECHEQUIER
+               THRU INITIALISER-ECHEQUIER-EXIT.
+           PERFORM PLACER-PIECES THRU PLACER-PIECES-EXIT.
+
+           PERFORM VARYING NUM-LIGNE FROM 1 BY 1 UNTIL NUM-LIGNE > 9
            DISPLAY ECHEC(NUM-LIGNE)
            END-PERFORM.
-       
+
            DISPLAY SPACE .
            DISPLAY "Continuer? (Y/N)".
-           ACCEPT  WS-CODE-SORTIE.
-           MOVE FUNCTION UPPER-CASE (WS-CODE-SORTIE) TO WS-CODE-SORTIE.
-           IF WS-CODE-SORTIE EQUAL "N"          
-           SET WS-FINI TO WS-BOUCLE 
+           ACCEPT  WS-EXITCODE.
+           MOVE FUNCTION UPPER-CASE (WS-EXITCODE) TO WS-EXITCODE.
+           IF WS-EXITCODE EQUAL "N"          
+           SET WS-FINISHED TO WS-BOUCLING 
            END-IF.
        
        1000-FIN-BOUCLE.
            EXIT.
-      ******************************************************************
\ No newline at end of file
+      ******************************************************************
+       INITIALISER-ECHEQUIER.
+
+           MOVE ". . . . . . . . " TO ECHEC(1).
+           MOVE ". . . . . . . . 7" TO ECHEC(2).
+           MOVE ". . . . . . . . 6" TO ECHEC(3).
+           MOVE ". . . . . . . . 5" TO ECHEC(4).
+           MOVE ". . . . . . . . 4" TO ECHEC(5).
+           MOVE ". . . . . . . . 3" TO ECHEC(6).
+           MOVE ". . . . . . . . 2" TO ECHEC(7).
+           MOVE ". . . . . . . . 1" TO ECHEC(8).
+           MOVE "a b c d e f g h  " TO ECHEC(9).
+
+       INITIALISER-ECHEQUIER-EXIT.
+           EXIT.
+      ******************************************************************
+       PLACER-PIECES.
+
+           COMPUTE WS-LIGNE-AFFICHAGE = 9 - NUM-LIGNE-BLANCHE.
+           COMPUTE WS-COL-AFFICHAGE = (NUM-COLONNE-BLANCHE - 1) * 2 + 1.
+           MOVE WS-PIECE-BLANCHE
+               TO LIGNE(WS-LIGNE-AFFICHAGE)(WS-COL-AFFICHAGE:1).
+
+           COMPUTE WS-LIGNE-AFFICHAGE = 9 - NUM-LIGNE-NOIRE.
+           COMPUTE WS-COL-AFFICHAGE = (NUM-COLONNE-NOIRE - 1) * 2 + 1.
+           MOVE WS-PIECE-NOIRE
+               TO LIGNE(WS-LIGNE-AFFICHAGE)(WS-COL-AFFICHAGE:1).
+
+       PLACER-PIECES-EXIT.
+           EXIT.
+      ******************************************************************
+       COMPUTE-ATTAQUE.
+
+           MOVE "Non" TO LA-BAGARRE.
+           MOVE "N" TO WS-MEME-LIGNE WS-MEME-COLONNE
+               WS-MEME-DIAGONALE WS-ADJACENTE
+               WS-ATTAQUE-BLANCHE WS-ATTAQUE-NOIRE.
+
+           COMPUTE WS-DIFF-LIGNE =
+               NUM-LIGNE-BLANCHE - NUM-LIGNE-NOIRE.
+           COMPUTE WS-DIFF-COLONNE =
+               NUM-COLONNE-BLANCHE - NUM-COLONNE-NOIRE.
+
+           IF LIGNE-BLANCHE = LIGNE-NOIRE
+               MOVE "Y" TO WS-MEME-LIGNE
+           END-IF.
+           IF COLONNE-BLANCHE = COLONNE-NOIRE
+               MOVE "Y" TO WS-MEME-COLONNE
+           END-IF.
+           IF FUNCTION ABS(WS-DIFF-LIGNE) =
+               FUNCTION ABS(WS-DIFF-COLONNE)
+               MOVE "Y" TO WS-MEME-DIAGONALE
+           END-IF.
+           IF FUNCTION ABS(WS-DIFF-LIGNE) NOT > 1 AND
+               FUNCTION ABS(WS-DIFF-COLONNE) NOT > 1
+               MOVE "Y" TO WS-ADJACENTE
+           END-IF.
+
+           EVALUATE WS-PIECE-BLANCHE
+               WHEN "T"
+                   IF WS-MEME-LIGNE = "Y" OR WS-MEME-COLONNE = "Y"
+                       MOVE "Y" TO WS-ATTAQUE-BLANCHE
+                   END-IF
+               WHEN "F"
+                   IF WS-MEME-DIAGONALE = "Y"
+                       MOVE "Y" TO WS-ATTAQUE-BLANCHE
+                   END-IF
+               WHEN "R"
+                   IF WS-ADJACENTE = "Y"
+                       MOVE "Y" TO WS-ATTAQUE-BLANCHE
+                   END-IF
+               WHEN OTHER
+                   IF WS-MEME-LIGNE = "Y" OR WS-MEME-COLONNE = "Y" OR
+                       WS-MEME-DIAGONALE = "Y"
+                       MOVE "Y" TO WS-ATTAQUE-BLANCHE
+                   END-IF
+           END-EVALUATE.
+
+           EVALUATE WS-PIECE-NOIRE
+               WHEN "T"
+                   IF WS-MEME-LIGNE = "Y" OR WS-MEME-COLONNE = "Y"
+                       MOVE "Y" TO WS-ATTAQUE-NOIRE
+                   END-IF
+               WHEN "F"
+                   IF WS-MEME-DIAGONALE = "Y"
+                       MOVE "Y" TO WS-ATTAQUE-NOIRE
+                   END-IF
+               WHEN "R"
+                   IF WS-ADJACENTE = "Y"
+                       MOVE "Y" TO WS-ATTAQUE-NOIRE
+                   END-IF
+               WHEN OTHER
+                   IF WS-MEME-LIGNE = "Y" OR WS-MEME-COLONNE = "Y" OR
+                       WS-MEME-DIAGONALE = "Y"
+                       MOVE "Y" TO WS-ATTAQUE-NOIRE
+                   END-IF
+           END-EVALUATE.
+
+           IF WS-ATTAQUE-BLANCHE = "Y" OR WS-ATTAQUE-NOIRE = "Y"
+               MOVE "Oui" TO LA-BAGARRE
+           END-IF.
+
+       COMPUTE-ATTAQUE-EXIT.
+           EXIT.
+      ******************************************************************
+       LOG-COUP.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-HORODATAGE.
+
+           OPEN EXTEND F-HISTORIQUE.
+           IF NOT FS-HISTORIQUE-OK
+               CLOSE F-HISTORIQUE
+               OPEN OUTPUT F-HISTORIQUE
+           END-IF.
+
+           MOVE SPACES TO WS-HISTORIQUE-LIGNE.
+           STRING WS-HORODATAGE(1:14)
+               " blanche=" WS-PIECE-BLANCHE COLONNE-BLANCHE
+               LIGNE-BLANCHE
+               " noire=" WS-PIECE-NOIRE COLONNE-NOIRE LIGNE-NOIRE
+               " attaque=" LA-BAGARRE
+               DELIMITED BY SIZE INTO WS-HISTORIQUE-LIGNE.
+           WRITE WS-HISTORIQUE-LIGNE FROM WS-HISTORIQUE-LIGNE.
+
+           CLOSE F-HISTORIQUE.
+
+       LOG-COUP-EXIT.
+           EXIT.
+      ******************************************************************
