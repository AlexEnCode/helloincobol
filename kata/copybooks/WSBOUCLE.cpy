@@ -0,0 +1,10 @@
+      ******************************************************************
+      *    WSBOUCLE - gestion standard de la boucle "Continuer? (Y/N)" *
+      *    et du code retour de fin de programme.                     *
+      *    A inclure dans la WORKING-STORAGE SECTION via :             *
+      *        COPY WSBOUCLE.                                         *
+      ******************************************************************
+      *Boucle management
+       01 WS-BOUCLING pic 99 value ZERO.
+       01 WS-FINISHED pic 99 value 1.
+       01 WS-EXITCODE pic X  value 'Y'.
