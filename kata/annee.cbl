@@ -1,60 +1,251 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. annee.
-       
+
        DATA DIVISION.
        WORKING-STORAGE SECTION.
 
        01 WS-ANNEE   PIC 9999 VALUE ZERO.
-       01 WS-BOUCLING pic 99 value ZERO.
-       01 WS-FINISHED pic 99 value 1.
-       01 WS-EXITCODE pic X  value 'y'. 
+       COPY WSBOUCLE.
        01 WS-MODULO-4    PIC 999.
        01 WS-MODULO-100  PIC 999.
        01 WS-MODULO-400  PIC 999.
        01 WS-RESULT-4  PIC 999.
        01 WS-RESULT-100  PIC 999.
        01 WS-RESULT-400  PIC 999.
+       01 WS-BISEXTILE-FLAG PIC X VALUE "N".
+
+      *menu d'options
+       01 WS-OPTION PIC 9 VALUE 1.
+
+      *calendrier complet
+       01 WS-MOIS-NOMS.
+           05 FILLER PIC X(10) VALUE "Janvier   ".
+           05 FILLER PIC X(10) VALUE "Fevrier   ".
+           05 FILLER PIC X(10) VALUE "Mars      ".
+           05 FILLER PIC X(10) VALUE "Avril     ".
+           05 FILLER PIC X(10) VALUE "Mai       ".
+           05 FILLER PIC X(10) VALUE "Juin      ".
+           05 FILLER PIC X(10) VALUE "Juillet   ".
+           05 FILLER PIC X(10) VALUE "Aout      ".
+           05 FILLER PIC X(10) VALUE "Septembre ".
+           05 FILLER PIC X(10) VALUE "Octobre   ".
+           05 FILLER PIC X(10) VALUE "Novembre  ".
+           05 FILLER PIC X(10) VALUE "Decembre  ".
+       01 WS-MOIS-TABLE REDEFINES WS-MOIS-NOMS.
+           05 WS-MOIS-NOM PIC X(10) OCCURS 12 TIMES.
+
+       01 WS-JOURS-MOIS-VALEURS.
+           05 FILLER PIC 99 VALUE 31.
+           05 FILLER PIC 99 VALUE 28.
+           05 FILLER PIC 99 VALUE 31.
+           05 FILLER PIC 99 VALUE 30.
+           05 FILLER PIC 99 VALUE 31.
+           05 FILLER PIC 99 VALUE 30.
+           05 FILLER PIC 99 VALUE 31.
+           05 FILLER PIC 99 VALUE 31.
+           05 FILLER PIC 99 VALUE 30.
+           05 FILLER PIC 99 VALUE 31.
+           05 FILLER PIC 99 VALUE 30.
+           05 FILLER PIC 99 VALUE 31.
+       01 WS-JOURS-MOIS REDEFINES WS-JOURS-MOIS-VALEURS.
+           05 WS-JOURS-MOIS-VAL PIC 99 OCCURS 12 TIMES.
+
+       01 WS-MOIS-IDX PIC 99.
+
+      *compteur d'annees bissextiles entre deux bornes
+       01 WS-ANNEE-DEBUT PIC 9999.
+       01 WS-ANNEE-FIN   PIC 9999.
+       01 WS-ANNEE-TEMP  PIC 9999.
+       01 WS-ANNEE-COURANTE PIC 9999.
+       01 WS-COMPTE-BISSEXTILES PIC 9(4) VALUE ZERO.
+
+      *jour de la semaine (congruence de Zeller)
+       01 WS-JOUR     PIC 99.
+       01 WS-MOIS-NUM PIC 99.
+       01 WS-JOUR-SEMAINE-NOMS.
+           05 FILLER PIC X(10) VALUE "Samedi    ".
+           05 FILLER PIC X(10) VALUE "Dimanche  ".
+           05 FILLER PIC X(10) VALUE "Lundi     ".
+           05 FILLER PIC X(10) VALUE "Mardi     ".
+           05 FILLER PIC X(10) VALUE "Mercredi  ".
+           05 FILLER PIC X(10) VALUE "Jeudi     ".
+           05 FILLER PIC X(10) VALUE "Vendredi  ".
+       01 WS-JOUR-SEMAINE-TABLE REDEFINES WS-JOUR-SEMAINE-NOMS.
+           05 WS-JOUR-SEMAINE-NOM PIC X(10) OCCURS 7 TIMES.
+
+       01 WS-ZEL-M      PIC 99.
+       01 WS-ZEL-A      PIC 9999.
+       01 WS-ZEL-Q      PIC 99.
+       01 WS-ZEL-K      PIC 99.
+       01 WS-ZEL-J      PIC 99.
+       01 WS-ZEL-F1     PIC 999.
+       01 WS-ZEL-KDIV4  PIC 99.
+       01 WS-ZEL-JDIV4  PIC 99.
+       01 WS-ZEL-SOMME  PIC 9(5).
+       01 WS-ZEL-H      PIC 9.
 
        PROCEDURE DIVISION.
 
            PERFORM 1000-BEGIN
            UNTIL WS-BOUCLING = WS-FINISHED.
-           STOP RUN.
+      *calendrier purement interactif, sans acces fichier : aucune
+      *condition d'echec/avertissement a reporter.
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
 
+      ******************************************************************
        1000-BEGIN.
 
+           DISPLAY "Option ? (1=Annee bisextile 2=Calendrier complet".
+           DISPLAY "          3=Compter bissextiles 4=Jour semaine)".
+           ACCEPT WS-OPTION.
+
+           EVALUATE WS-OPTION
+               WHEN 1
+                   PERFORM DEMANDER-ANNEE THRU DEMANDER-ANNEE-EXIT
+                   PERFORM VERIFIER-BISEXTILE THRU
+                       VERIFIER-BISEXTILE-EXIT
+               WHEN 2
+                   PERFORM DEMANDER-ANNEE THRU DEMANDER-ANNEE-EXIT
+                   PERFORM AFFICHER-CALENDRIER THRU
+                       AFFICHER-CALENDRIER-EXIT
+               WHEN 3
+                   PERFORM COMPTER-BISSEXTILES THRU
+                       COMPTER-BISSEXTILES-EXIT
+               WHEN 4
+                   PERFORM JOUR-SEMAINE THRU JOUR-SEMAINE-EXIT
+               WHEN OTHER
+                   DISPLAY "Option invalide."
+           END-EVALUATE.
+
+           DISPLAY "Continuer? (Y/N)".
+           ACCEPT  WS-EXITCODE.
+           MOVE FUNCTION UPPER-CASE (WS-EXITCODE) TO WS-EXITCODE.
+           IF WS-EXITCODE EQUAL "N"
+           SET WS-FINISHED TO WS-BOUCLING
+           END-IF.
+
+      ******************************************************************
+       DEMANDER-ANNEE.
+
            DISPLAY "Entrez une année :" WITH NO ADVANCING.
            ACCEPT WS-ANNEE.
-           
-            DIVIDE WS-ANNEE BY 4   GIVING WS-RESULT-4
-            REMAINDER  WS-MODULO-4.
-            DIVIDE WS-ANNEE BY 100 GIVING WS-RESULT-100
-            REMAINDER  WS-MODULO-100.
-            DIVIDE WS-ANNEE BY 400 GIVING WS-RESULT-400
-            REMAINDER  WS-MODULO-400.
-            
-            DISPLAY WS-MODULO-4.
-            DISPLAY WS-MODULO-100.
-            DISPLAY WS-MODULO-400.
+           PERFORM DETERMINER-BISEXTILE THRU DETERMINER-BISEXTILE-EXIT.
+
+       DEMANDER-ANNEE-EXIT.
+           EXIT.
+      ******************************************************************
+       DETERMINER-BISEXTILE.
+
+           DIVIDE WS-ANNEE BY 4   GIVING WS-RESULT-4
+           REMAINDER  WS-MODULO-4.
+           DIVIDE WS-ANNEE BY 100 GIVING WS-RESULT-100
+           REMAINDER  WS-MODULO-100.
+           DIVIDE WS-ANNEE BY 400 GIVING WS-RESULT-400
+           REMAINDER  WS-MODULO-400.
+
            IF WS-MODULO-100 EQUAL ZERO AND WS-MODULO-400 EQUAL ZERO
+               MOVE "Y" TO WS-BISEXTILE-FLAG
+           ELSE
+               IF WS-MODULO-4 EQUAL ZERO
+                   MOVE "Y" TO WS-BISEXTILE-FLAG
+               ELSE
+                   MOVE "N" TO WS-BISEXTILE-FLAG
+               END-IF
+           END-IF.
+
+       DETERMINER-BISEXTILE-EXIT.
+           EXIT.
+      ******************************************************************
+       VERIFIER-BISEXTILE.
+
+           IF WS-BISEXTILE-FLAG EQUAL "Y"
                DISPLAY "L'année "  WS-ANNEE " est bisextile."
            ELSE
-               PERFORM MODULO4
+               DISPLAY "L'année " WS-ANNEE " n'est pas bisextile."
            END-IF.
-        
 
-           DISPLAY "Continuer? (Y/N)".
-           ACCEPT  WS-EXITCODE.
-           MOVE FUNCTION UPPER-CASE (WS-EXITCODE) TO WS-EXITCODE.
-           IF WS-EXITCODE EQUAL "N"           
-           SET WS-FINISHED TO WS-BOUCLING
-           STOP RUN 
+       VERIFIER-BISEXTILE-EXIT.
+           EXIT.
+      ******************************************************************
+       AFFICHER-CALENDRIER.
+
+           DISPLAY SPACE
+           DISPLAY "=== Calendrier de l'année " WS-ANNEE " ===".
+           PERFORM VARYING WS-MOIS-IDX FROM 1 BY 1
+               UNTIL WS-MOIS-IDX > 12
+               IF WS-MOIS-IDX = 2 AND WS-BISEXTILE-FLAG = "Y"
+                   DISPLAY WS-MOIS-NOM(WS-MOIS-IDX) " : 29 jours"
+               ELSE
+                   DISPLAY WS-MOIS-NOM(WS-MOIS-IDX) " : "
+                       WS-JOURS-MOIS-VAL(WS-MOIS-IDX) " jours"
+               END-IF
+           END-PERFORM.
+
+       AFFICHER-CALENDRIER-EXIT.
+           EXIT.
+      ******************************************************************
+       COMPTER-BISSEXTILES.
+
+           DISPLAY "Année de début :" WITH NO ADVANCING.
+           ACCEPT WS-ANNEE-DEBUT.
+           DISPLAY "Année de fin :" WITH NO ADVANCING.
+           ACCEPT WS-ANNEE-FIN.
+
+           IF WS-ANNEE-DEBUT > WS-ANNEE-FIN
+               MOVE WS-ANNEE-DEBUT TO WS-ANNEE-TEMP
+               MOVE WS-ANNEE-FIN TO WS-ANNEE-DEBUT
+               MOVE WS-ANNEE-TEMP TO WS-ANNEE-FIN
            END-IF.
 
+           MOVE ZERO TO WS-COMPTE-BISSEXTILES.
+           PERFORM VARYING WS-ANNEE-COURANTE FROM WS-ANNEE-DEBUT BY 1
+               UNTIL WS-ANNEE-COURANTE > WS-ANNEE-FIN
+               MOVE WS-ANNEE-COURANTE TO WS-ANNEE
+               PERFORM DETERMINER-BISEXTILE THRU
+                   DETERMINER-BISEXTILE-EXIT
+               IF WS-BISEXTILE-FLAG EQUAL "Y"
+                   ADD 1 TO WS-COMPTE-BISSEXTILES
+               END-IF
+           END-PERFORM.
+
+           DISPLAY "Nombre d'années bissextiles entre " WS-ANNEE-DEBUT
+               " et " WS-ANNEE-FIN " : " WS-COMPTE-BISSEXTILES.
+
+       COMPTER-BISSEXTILES-EXIT.
+           EXIT.
+      ******************************************************************
+       JOUR-SEMAINE.
+
+           DISPLAY "Entrez une année :" WITH NO ADVANCING.
+           ACCEPT WS-ANNEE.
+           DISPLAY "Entrez le mois (1-12) :" WITH NO ADVANCING.
+           ACCEPT WS-MOIS-NUM.
+           DISPLAY "Entrez le jour (1-31) :" WITH NO ADVANCING.
+           ACCEPT WS-JOUR.
+
+           MOVE WS-MOIS-NUM TO WS-ZEL-M.
+           MOVE WS-ANNEE TO WS-ZEL-A.
+           MOVE WS-JOUR TO WS-ZEL-Q.
+
+           IF WS-ZEL-M < 3
+               ADD 12 TO WS-ZEL-M
+               SUBTRACT 1 FROM WS-ZEL-A
+           END-IF.
+
+           DIVIDE WS-ZEL-A BY 100 GIVING WS-ZEL-J.
+           COMPUTE WS-ZEL-K = FUNCTION MOD(WS-ZEL-A, 100).
+           COMPUTE WS-ZEL-F1 = (13 * (WS-ZEL-M + 1)) / 5.
+           DIVIDE WS-ZEL-K BY 4 GIVING WS-ZEL-KDIV4.
+           DIVIDE WS-ZEL-J BY 4 GIVING WS-ZEL-JDIV4.
+
+           COMPUTE WS-ZEL-SOMME = WS-ZEL-Q + WS-ZEL-F1 + WS-ZEL-K
+               + WS-ZEL-KDIV4 + WS-ZEL-JDIV4 + (5 * WS-ZEL-J).
+           COMPUTE WS-ZEL-H = FUNCTION MOD(WS-ZEL-SOMME, 7).
+
+           DISPLAY "Le " WS-JOUR "/" WS-MOIS-NUM "/" WS-ANNEE
+               " est un " WS-JOUR-SEMAINE-NOM(WS-ZEL-H + 1).
+
+       JOUR-SEMAINE-EXIT.
+           EXIT.
 
-       MODULO4.
-           IF  WS-MODULO-4  EQUAL ZERO
-           DISPLAY "L'année "  WS-ANNEE " est bisextile."
-           ELSE
-           DISPLAY "L'année " WS-ANNEE " n'est pas bisextiles."
-           END-IF.
\ No newline at end of file
