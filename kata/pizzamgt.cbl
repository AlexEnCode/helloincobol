@@ -8,47 +8,298 @@
        PROGRAM-ID. pizzamgt.
        AUTHOR. AlexEnCode.
 
-       
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-ORDERS ASSIGN
+           TO "ORDERS-LOG.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-ORDERS.
+
+           SELECT F-INVENTORY ASSIGN
+           TO "INVENTORY.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-INVENTORY.
+
        DATA DIVISION.
 
+       FILE SECTION.
+
+       FD  F-ORDERS
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+
+       01  WS-ORDER-LINE        PIC X(80).
+
+       FD  F-INVENTORY
+           RECORD CONTAINS 30 CHARACTERS
+           RECORDING MODE IS F.
+
+       01  WS-INVENTORY-LINE    PIC X(30).
+
        WORKING-STORAGE SECTION.
 
-      *Boucle management 
-       01 WS-BOUCLING pic 99 value ZERO.
-       01 WS-FINISHED pic 99 value 1.
-       01 WS-EXITCODE pic X  value 'y'. 
-      
+       COPY WSBOUCLE.
+
       *ws-variable
        01 WS-CONVIVES          PIC 9(3).
        01 WS-PIZZAS            PIC  99.
        01 WS-CST-FAIM          PIC 9V9 VALUE 1.1.
-      
+
+      *totaux de la journee
+       01 WS-TOTAL-CONVIVES    PIC 9(5) VALUE ZERO.
+       01 WS-TOTAL-PIZZAS      PIC 9(5) VALUE ZERO.
+
+      *tarifs par taille de pizza
+       01 WS-TARIFS-VALEURS.
+           05 FILLER PIC X(12) VALUE "PPETITE   08".
+           05 FILLER PIC X(12) VALUE "MMOYENNE  11".
+           05 FILLER PIC X(12) VALUE "GGRANDE   14".
+           05 FILLER PIC X(12) VALUE "FFAMILIALE17".
+
+       01 WS-TARIFS REDEFINES WS-TARIFS-VALEURS.
+           05 WS-TARIF OCCURS 4 TIMES.
+               10 WS-TARIF-CODE  PIC X.
+               10 WS-TARIF-NOM   PIC X(9).
+               10 WS-TARIF-PRIX  PIC 9(2).
+
+       01 WS-PIZZA-TYPE         PIC X VALUE "P".
+       01 WS-TARIF-IDX          PIC 9.
+       01 WS-PRIX-UNITAIRE      PIC 9(2) VALUE ZERO.
+       01 WS-TOTAL-COMMANDE     PIC 9(5) VALUE ZERO.
+
+      *mode de commande : livraison ou emporter
+       01 WS-MODE-COMMANDE      PIC X VALUE "E".
+       01 WS-FRAIS-LIVRAISON    PIC 9(2) VALUE 3.
+
+      *frais de livraison par zone
+       01 WS-FRAIS-ZONES-VALEURS.
+           05 FILLER PIC 9(2) VALUE 02.
+           05 FILLER PIC 9(2) VALUE 03.
+           05 FILLER PIC 9(2) VALUE 05.
+
+       01 WS-FRAIS-ZONES REDEFINES WS-FRAIS-ZONES-VALEURS.
+           05 WS-FRAIS-ZONE PIC 9(2) OCCURS 3 TIMES.
+
+       01 WS-ZONE-LIVRAISON     PIC 9 VALUE 1.
+
+       01 FS-ORDERS PIC X(02).
+           88 FS-ORDERS-OK VALUE "00".
+
+       01 WS-HORODATAGE         PIC X(20).
+
+       01 FS-INVENTORY PIC X(02).
+           88 FS-INVENTORY-OK VALUE "00".
+
+      *stock des ingredients (quantite, usage par pizza)
+       01 WS-INV-DEFAUTS.
+           05 FILLER PIC X(18) VALUE "PATE      00100003".
+           05 FILLER PIC X(18) VALUE "FROMAGE   00080002".
+           05 FILLER PIC X(18) VALUE "SAUCE     00060001".
+           05 FILLER PIC X(18) VALUE "GARNITURE 00050002".
+
+       01 WS-INV-TABLE.
+           05 WS-INV-ITEM OCCURS 4 TIMES.
+               10 WS-INV-NOM      PIC X(10).
+               10 WS-INV-STOCK    PIC S9(5).
+               10 WS-INV-USAGE    PIC 9(3).
+
+       01 WS-INV-IDX            PIC 9.
+       01 WS-INV-DECR           PIC S9(7).
+
+      *persistance du signe du stock (le champ fichier n'a pas de
+      *position de signe : on l'ecrit/le lit explicitement)
+       01 WS-INV-SIGN           PIC X.
+       01 WS-INV-MAG            PIC 9(5).
+
+       01 WS-STOCK-ALERT        PIC X VALUE "N".
+           88 WS-IS-STOCK-ALERT VALUE "Y".
+
 
        PROCEDURE DIVISION.
 
+           PERFORM LOAD-INVENTORY THRU LOAD-INVENTORY-EXIT.
+
            PERFORM 1000-BOUCLE-BEGIN THRU 1000-BOUCLE-END
            UNTIL WS-BOUCLING = WS-FINISHED.
 
-           STOP RUN.
+           PERFORM SAVE-INVENTORY THRU SAVE-INVENTORY-EXIT.
+
+           IF WS-IS-STOCK-ALERT
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           GOBACK.
 
       ******************************************************************
        1000-BOUCLE-BEGIN.
-           
+
            DISPLAY "Combiens de convives sont attendu?"
            ACCEPT WS-CONVIVES.
-           MULTIPLY WS-CONVIVES BY WS-CST-FAIM 
+           MULTIPLY WS-CONVIVES BY WS-CST-FAIM
            GIVING WS-PIZZAS ROUNDED.
- 
+
            DISPLAY  WS-PIZZAS " pizzas sont necessaires.".
+
+           DISPLAY "Quelle taille de pizza ? (P/M/G/F)".
+           ACCEPT WS-PIZZA-TYPE.
+           MOVE FUNCTION UPPER-CASE(WS-PIZZA-TYPE) TO WS-PIZZA-TYPE.
+           MOVE ZERO TO WS-PRIX-UNITAIRE.
+           PERFORM VARYING WS-TARIF-IDX FROM 1 BY 1
+               UNTIL WS-TARIF-IDX > 4
+               IF WS-TARIF-CODE(WS-TARIF-IDX) EQUAL WS-PIZZA-TYPE
+                   MOVE WS-TARIF-PRIX(WS-TARIF-IDX) TO WS-PRIX-UNITAIRE
+               END-IF
+           END-PERFORM.
+           IF WS-PRIX-UNITAIRE EQUAL ZERO
+               DISPLAY "Taille inconnue, tarif Petite applique."
+               MOVE WS-TARIF-PRIX(1) TO WS-PRIX-UNITAIRE
+           END-IF.
+           MULTIPLY WS-PIZZAS BY WS-PRIX-UNITAIRE
+               GIVING WS-TOTAL-COMMANDE.
+
+           DISPLAY "Livraison ou à emporter ? (L/E)".
+           ACCEPT WS-MODE-COMMANDE.
+           MOVE FUNCTION UPPER-CASE(WS-MODE-COMMANDE)
+               TO WS-MODE-COMMANDE.
+           IF WS-MODE-COMMANDE EQUAL "L"
+               DISPLAY "Zone de livraison ? (1=Proche 2=Moyenne"
+                   " 3=Loin)"
+               ACCEPT WS-ZONE-LIVRAISON
+               IF WS-ZONE-LIVRAISON < 1 OR WS-ZONE-LIVRAISON > 3
+                   DISPLAY "Zone invalide, zone 1 appliquee."
+                   MOVE 1 TO WS-ZONE-LIVRAISON
+               END-IF
+               MOVE WS-FRAIS-ZONE(WS-ZONE-LIVRAISON)
+                   TO WS-FRAIS-LIVRAISON
+               ADD WS-FRAIS-LIVRAISON TO WS-TOTAL-COMMANDE
+               DISPLAY "Frais de livraison : " WS-FRAIS-LIVRAISON
+                   " euros."
+           END-IF.
+
+           DISPLAY "Cout total de la commande : " WS-TOTAL-COMMANDE
+               " euros.".
+
+           ADD WS-CONVIVES TO WS-TOTAL-CONVIVES.
+           ADD WS-PIZZAS TO WS-TOTAL-PIZZAS.
+
+           PERFORM LOG-ORDER THRU LOG-ORDER-EXIT.
+           PERFORM DECREMENT-INVENTORY THRU DECREMENT-INVENTORY-EXIT.
+
            DISPLAY SPACE
            DISPLAY "Continuer? (Y/N)".
            ACCEPT  WS-EXITCODE.
            MOVE FUNCTION UPPER-CASE (WS-EXITCODE) TO WS-EXITCODE.
-           IF WS-EXITCODE EQUAL "N"        
-           DISPLAY "Merci d'avoir commandé chez PIZZALEX !"   
+           IF WS-EXITCODE EQUAL "N"
+           DISPLAY "Merci d'avoir commandé chez PIZZALEX !"
+           DISPLAY "Total convives servis : " WS-TOTAL-CONVIVES
+           DISPLAY "Total pizzas commandees : " WS-TOTAL-PIZZAS
            SET WS-FINISHED TO WS-BOUCLING
            END-IF.
-       
+
        1000-BOUCLE-END.
            EXIT.
       ******************************************************************
+       LOG-ORDER.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-HORODATAGE.
+
+           OPEN EXTEND F-ORDERS.
+           IF NOT FS-ORDERS-OK
+               CLOSE F-ORDERS
+               OPEN OUTPUT F-ORDERS
+           END-IF.
+
+           MOVE SPACES TO WS-ORDER-LINE.
+           STRING WS-HORODATAGE(1:14) " convives=" WS-CONVIVES
+               " pizzas=" WS-PIZZAS " taille=" WS-PIZZA-TYPE
+               " mode=" WS-MODE-COMMANDE
+               " total=" WS-TOTAL-COMMANDE
+               DELIMITED BY SIZE INTO WS-ORDER-LINE.
+           WRITE WS-ORDER-LINE FROM WS-ORDER-LINE.
+
+           CLOSE F-ORDERS.
+
+       LOG-ORDER-EXIT.
+           EXIT.
+      ******************************************************************
+       LOAD-INVENTORY.
+
+           OPEN INPUT F-INVENTORY.
+           IF FS-INVENTORY-OK
+               PERFORM VARYING WS-INV-IDX FROM 1 BY 1
+                   UNTIL WS-INV-IDX > 4
+                   READ F-INVENTORY INTO WS-INVENTORY-LINE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE WS-INVENTORY-LINE(1:10)
+                               TO WS-INV-NOM(WS-INV-IDX)
+                           MOVE WS-INVENTORY-LINE(11:1) TO WS-INV-SIGN
+                           MOVE WS-INVENTORY-LINE(12:5) TO WS-INV-MAG
+                           IF WS-INV-SIGN EQUAL "-"
+                               COMPUTE WS-INV-STOCK(WS-INV-IDX) =
+                                   0 - WS-INV-MAG
+                           ELSE
+                               MOVE WS-INV-MAG
+                                   TO WS-INV-STOCK(WS-INV-IDX)
+                           END-IF
+                           MOVE WS-INVENTORY-LINE(17:3)
+                               TO WS-INV-USAGE(WS-INV-IDX)
+                   END-READ
+               END-PERFORM
+               CLOSE F-INVENTORY
+           ELSE
+               MOVE WS-INV-DEFAUTS TO WS-INV-TABLE
+           END-IF.
+
+       LOAD-INVENTORY-EXIT.
+           EXIT.
+
+      ******************************************************************
+       DECREMENT-INVENTORY.
+
+           PERFORM VARYING WS-INV-IDX FROM 1 BY 1
+               UNTIL WS-INV-IDX > 4
+               COMPUTE WS-INV-DECR =
+                   WS-PIZZAS * WS-INV-USAGE(WS-INV-IDX)
+               SUBTRACT WS-INV-DECR FROM WS-INV-STOCK(WS-INV-IDX)
+               IF WS-INV-STOCK(WS-INV-IDX) < 0
+                   DISPLAY "ALERTE STOCK : " WS-INV-NOM(WS-INV-IDX)
+                       " insuffisant, manque "
+                       WS-INV-STOCK(WS-INV-IDX)
+                   MOVE "Y" TO WS-STOCK-ALERT
+               END-IF
+           END-PERFORM.
+
+       DECREMENT-INVENTORY-EXIT.
+           EXIT.
+
+      ******************************************************************
+       SAVE-INVENTORY.
+
+           OPEN OUTPUT F-INVENTORY.
+           PERFORM VARYING WS-INV-IDX FROM 1 BY 1
+               UNTIL WS-INV-IDX > 4
+               MOVE SPACES TO WS-INVENTORY-LINE
+               MOVE WS-INV-NOM(WS-INV-IDX) TO WS-INVENTORY-LINE(1:10)
+               IF WS-INV-STOCK(WS-INV-IDX) < 0
+                   MOVE "-" TO WS-INVENTORY-LINE(11:1)
+                   COMPUTE WS-INV-MAG = 0 - WS-INV-STOCK(WS-INV-IDX)
+               ELSE
+                   MOVE "+" TO WS-INVENTORY-LINE(11:1)
+                   MOVE WS-INV-STOCK(WS-INV-IDX) TO WS-INV-MAG
+               END-IF
+               MOVE WS-INV-MAG TO WS-INVENTORY-LINE(12:5)
+               MOVE WS-INV-USAGE(WS-INV-IDX)
+                   TO WS-INVENTORY-LINE(17:3)
+               WRITE WS-INVENTORY-LINE FROM WS-INVENTORY-LINE
+           END-PERFORM.
+           CLOSE F-INVENTORY.
+
+       SAVE-INVENTORY-EXIT.
+           EXIT.
+      ******************************************************************
