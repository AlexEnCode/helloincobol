@@ -8,54 +8,262 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. gnirts.
 
-       
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-MOTS ASSIGN
+           TO "MOTS-BATCH.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-MOTS.
+
+           SELECT F-PALINDROMES ASSIGN
+           TO "PALINDROMES.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-PALINDROMES.
+
        DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  F-MOTS
+           RECORD CONTAINS 20 CHARACTERS
+           RECORDING MODE IS F.
+
+       01  WS-MOTS-LIGNE        PIC X(20).
+
+       FD  F-PALINDROMES
+           RECORD CONTAINS 20 CHARACTERS
+           RECORDING MODE IS F.
+
+       01  WS-PALINDROME-LIGNE  PIC X(20).
+
        WORKING-STORAGE SECTION.
 
-      *Boucle management 
-       01 WS-BOUCLING pic 99 value ZERO.
-       01 WS-FINISHED pic 99 value 1.
-       01 WS-EXITCODE pic X  value 'y'. 
-             
+       COPY WSBOUCLE.
+       
        01 WS-MOT PIC X(20).
        01 WS-TOM PIC X(20).
        01 WS-ID PIC 9(3) VALUE 1.
        01 WS-LNGH PIC 9(3).
 
+      *palindrome insensible à la casse, aux espaces et à la ponctuation
+       01 WS-MOT-NORM PIC X(20).
+       01 WS-TOM-NORM PIC X(20).
+       01 WS-NORM-LGTH PIC 9(3) VALUE ZERO.
+       01 WS-CARACTERE PIC X.
+
+      *distribution des longueurs de mots sur la session
+       01 WS-STATS-LONGUEURS.
+           05 WS-STAT-COMPTE PIC 9(5) OCCURS 20 TIMES VALUE ZERO.
+           05 WS-STAT-PALIN-COMPTE PIC 9(5) OCCURS 20 TIMES
+               VALUE ZERO.
+       01 WS-STAT-IDX PIC 99.
+       01 WS-MOT-LGTH-REEL PIC 9(3).
+       01 WS-IS-PALINDROME PIC X VALUE "N".
+
+      *mode batch : scan d'un fichier de mots
+       01 FS-MOTS PIC X(02).
+           88 FS-MOTS-OK VALUE "00".
+       01 WS-MODE-BATCH PIC X VALUE "N".
+       01 WS-BATCH-MOTS-FIN PIC X VALUE "N".
+       01 WS-BATCH-MOTS-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-BATCH-PALIN-COUNT PIC 9(5) VALUE ZERO.
+
+       01 FS-PALINDROMES PIC X(02).
+           88 FS-PALINDROMES-OK VALUE "00".
+
+       01 WS-BATCH-NOT-FOUND PIC X VALUE "N".
+           88 WS-IS-BATCH-NOT-FOUND VALUE "Y".
+
       ******************************************************************       
        PROCEDURE DIVISION.
       ******************************************************************
 
 
-           PERFORM 1000-BOUCLE-BEGIN THRU 1000-BOUCLE-END
-           UNTIL WS-BOUCLING = WS-FINISHED.
+           DISPLAY "Mode batch ? (Y/N)" WITH NO ADVANCING.
+           ACCEPT WS-MODE-BATCH.
+           MOVE FUNCTION UPPER-CASE(WS-MODE-BATCH) TO WS-MODE-BATCH.
+
+           IF WS-MODE-BATCH = "Y"
+               PERFORM TRAITER-BATCH-MOTS THRU TRAITER-BATCH-MOTS-EXIT
+           ELSE
+               PERFORM 1000-BOUCLE-BEGIN THRU 1000-BOUCLE-END
+               UNTIL WS-BOUCLING = WS-FINISHED
+           END-IF.
 
-           STOP RUN.
+           PERFORM AFFICHER-STATS-LONGUEUR THRU
+               AFFICHER-STATS-LONGUEUR-EXIT.
+
+           IF WS-IS-BATCH-NOT-FOUND
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           GOBACK.
 
       ******************************************************************
-       1000-BOUCLE-BEGIN.       
+       1000-BOUCLE-BEGIN.
            DISPLAY "Entrez votre mot : " WITH NO ADVANCING.
            ACCEPT WS-MOT.
            COMPUTE WS-LNGH = FUNCTION LENGTH(WS-MOT).
            PERFORM VARYING WS-ID FROM WS-LNGH BY -1 UNTIL WS-ID = 0
-                        MOVE WS-MOT(WS-ID:1) 
+                        MOVE WS-MOT(WS-ID:1)
                         TO WS-TOM(WS-LNGH - WS-ID + 1:1)
            END-PERFORM.
-           
+
            DISPLAY WS-TOM .
 
            IF WS-TOM EQUAL WS-MOT
            DISPLAY "AHAH! c'est rigolo!"
            END-IF.
 
+           PERFORM NORMALISER-MOT THRU NORMALISER-MOT-EXIT.
+           MOVE "N" TO WS-IS-PALINDROME.
+           IF WS-NORM-LGTH > ZERO AND
+               WS-MOT-NORM(1:WS-NORM-LGTH) EQUAL
+                   WS-TOM-NORM(1:WS-NORM-LGTH)
+               MOVE "Y" TO WS-IS-PALINDROME
+               DISPLAY "Palindrome (casse/espaces/ponctuation ignores)!"
+           END-IF.
+
+           PERFORM MAJ-STATS-LONGUEUR THRU MAJ-STATS-LONGUEUR-EXIT.
+
            DISPLAY SPACE
            DISPLAY "Continuer? (Y/N)".
            ACCEPT  WS-EXITCODE.
            MOVE FUNCTION UPPER-CASE (WS-EXITCODE) TO WS-EXITCODE.
-           IF WS-EXITCODE EQUAL "N"          
+           IF WS-EXITCODE EQUAL "N"
            SET WS-FINISHED TO WS-BOUCLING
            END-IF.
-       
+
        1000-BOUCLE-END.
            EXIT.
-      ******************************************************************
\ No newline at end of file
+      ******************************************************************
+       NORMALISER-MOT.
+
+           MOVE SPACES TO WS-MOT-NORM.
+           MOVE ZERO TO WS-NORM-LGTH.
+           PERFORM VARYING WS-ID FROM 1 BY 1 UNTIL WS-ID > WS-LNGH
+               MOVE WS-MOT(WS-ID:1) TO WS-CARACTERE
+               IF (WS-CARACTERE >= "A" AND WS-CARACTERE <= "Z")
+                   OR (WS-CARACTERE >= "a" AND WS-CARACTERE <= "z")
+                   OR (WS-CARACTERE >= "0" AND WS-CARACTERE <= "9")
+                   ADD 1 TO WS-NORM-LGTH
+                   MOVE FUNCTION UPPER-CASE(WS-CARACTERE)
+                       TO WS-MOT-NORM(WS-NORM-LGTH:1)
+               END-IF
+           END-PERFORM.
+
+           MOVE SPACES TO WS-TOM-NORM.
+           PERFORM VARYING WS-ID FROM WS-NORM-LGTH BY -1 UNTIL WS-ID = 0
+               MOVE WS-MOT-NORM(WS-ID:1)
+                   TO WS-TOM-NORM(WS-NORM-LGTH - WS-ID + 1:1)
+           END-PERFORM.
+
+       NORMALISER-MOT-EXIT.
+           EXIT.
+      ******************************************************************
+       MAJ-STATS-LONGUEUR.
+
+           COMPUTE WS-MOT-LGTH-REEL =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-MOT)).
+           IF WS-MOT-LGTH-REEL > ZERO
+               IF WS-MOT-LGTH-REEL > 20
+                   MOVE 20 TO WS-STAT-IDX
+               ELSE
+                   MOVE WS-MOT-LGTH-REEL TO WS-STAT-IDX
+               END-IF
+               ADD 1 TO WS-STAT-COMPTE(WS-STAT-IDX)
+               IF WS-IS-PALINDROME EQUAL "Y"
+                   ADD 1 TO WS-STAT-PALIN-COMPTE(WS-STAT-IDX)
+               END-IF
+           END-IF.
+
+       MAJ-STATS-LONGUEUR-EXIT.
+           EXIT.
+      ******************************************************************
+       AFFICHER-STATS-LONGUEUR.
+
+           DISPLAY SPACE
+           DISPLAY "=== Distribution des longueurs de mots ===".
+           PERFORM VARYING WS-STAT-IDX FROM 1 BY 1
+               UNTIL WS-STAT-IDX > 20
+               IF WS-STAT-COMPTE(WS-STAT-IDX) > ZERO
+                   DISPLAY WS-STAT-IDX " caracteres : "
+                       WS-STAT-COMPTE(WS-STAT-IDX) " mot(s), dont "
+                       WS-STAT-PALIN-COMPTE(WS-STAT-IDX)
+                       " palindrome(s)"
+               END-IF
+           END-PERFORM.
+
+       AFFICHER-STATS-LONGUEUR-EXIT.
+           EXIT.
+      ******************************************************************
+       TRAITER-BATCH-MOTS.
+
+           OPEN INPUT F-MOTS.
+           IF NOT FS-MOTS-OK
+               DISPLAY "Fichier MOTS-BATCH.txt introuvable."
+               MOVE "Y" TO WS-BATCH-NOT-FOUND
+           ELSE
+               MOVE "N" TO WS-BATCH-MOTS-FIN
+               PERFORM UNTIL WS-BATCH-MOTS-FIN = "Y"
+                   READ F-MOTS INTO WS-MOTS-LIGNE
+                       AT END
+                           MOVE "Y" TO WS-BATCH-MOTS-FIN
+                       NOT AT END
+                           MOVE WS-MOTS-LIGNE TO WS-MOT
+                           COMPUTE WS-LNGH =
+                               FUNCTION LENGTH(FUNCTION TRIM(WS-MOT))
+                           PERFORM NORMALISER-MOT THRU
+                               NORMALISER-MOT-EXIT
+                           ADD 1 TO WS-BATCH-MOTS-COUNT
+                           MOVE "N" TO WS-IS-PALINDROME
+                           IF WS-NORM-LGTH > ZERO AND
+                               WS-MOT-NORM(1:WS-NORM-LGTH) EQUAL
+                                   WS-TOM-NORM(1:WS-NORM-LGTH)
+                               MOVE "Y" TO WS-IS-PALINDROME
+                           END-IF
+                           PERFORM MAJ-STATS-LONGUEUR THRU
+                               MAJ-STATS-LONGUEUR-EXIT
+                           IF WS-IS-PALINDROME EQUAL "Y"
+                               ADD 1 TO WS-BATCH-PALIN-COUNT
+                               DISPLAY WS-MOT(1:WS-LNGH)
+                                   " : palindrome"
+                               PERFORM ECRIRE-PALINDROME THRU
+                                   ECRIRE-PALINDROME-EXIT
+                           ELSE
+                               DISPLAY WS-MOT(1:WS-LNGH)
+                                   " : non palindrome"
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE F-MOTS
+               DISPLAY SPACE
+               DISPLAY "=== Rapport de synthese (mode batch) ==="
+               DISPLAY "Mots traites : " WS-BATCH-MOTS-COUNT
+               DISPLAY "Palindromes trouves : " WS-BATCH-PALIN-COUNT
+           END-IF.
+
+       TRAITER-BATCH-MOTS-EXIT.
+           EXIT.
+      ******************************************************************
+       ECRIRE-PALINDROME.
+
+           OPEN EXTEND F-PALINDROMES.
+           IF NOT FS-PALINDROMES-OK
+               CLOSE F-PALINDROMES
+               OPEN OUTPUT F-PALINDROMES
+           END-IF.
+
+           MOVE SPACES TO WS-PALINDROME-LIGNE.
+           MOVE WS-MOT(1:WS-LNGH) TO WS-PALINDROME-LIGNE.
+           WRITE WS-PALINDROME-LIGNE FROM WS-PALINDROME-LIGNE.
+
+           CLOSE F-PALINDROMES.
+
+       ECRIRE-PALINDROME-EXIT.
+           EXIT.
+      ******************************************************************
