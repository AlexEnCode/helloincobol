@@ -6,37 +6,128 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. cyrano.
        AUTHOR. AlexEnCode.
-     
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-SYRACUSE-LOG ASSIGN
+           TO "SYRACUSE-LOG.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-SYRACUSE-LOG.
+
+           SELECT F-BATCH ASSIGN
+           TO "SYRACUSE-BATCH.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-BATCH.
+
        DATA DIVISION.
 
+       FILE SECTION.
+
+       FD  F-SYRACUSE-LOG
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+
+       01  WS-SYRACUSE-LIGNE   PIC X(80).
+
+       FD  F-BATCH
+           RECORD CONTAINS 9 CHARACTERS
+           RECORDING MODE IS F.
+
+       01  WS-BATCH-LIGNE      PIC X(9).
+
        WORKING-STORAGE SECTION.
 
-      *Boucle management 
-       01 WS-BOUCLING pic 99 value ZERO.
-       01 WS-FINISHED pic 99 value 1.
-       01 WS-EXITCODE pic X  value 'y'. 
-      
+       01 FS-SYRACUSE-LOG PIC X(02).
+           88 FS-SYRACUSE-LOG-OK VALUE "00".
+       01 WS-HORODATAGE        PIC X(20).
+
+       01 FS-BATCH PIC X(02).
+           88 FS-BATCH-OK VALUE "00".
+       01 WS-BATCH-FIN         PIC X VALUE "N".
+       01 WS-MODE-BATCH        PIC X VALUE "N".
+       01 WS-BATCH-COUNT       PIC 9(5) VALUE ZERO.
+       01 WS-BATCH-TOTAL-ETAPES PIC 9(7) VALUE ZERO.
+       01 WS-BATCH-MIN-ETAPES  PIC 9(5) VALUE ZERO.
+       01 WS-BATCH-MAX-ETAPES  PIC 9(5) VALUE ZERO.
+       01 WS-BATCH-MOYENNE     PIC 9(5) VALUE ZERO.
+       01 WS-BATCH-NOT-FOUND   PIC X VALUE "N".
+           88 WS-IS-BATCH-NOT-FOUND VALUE "Y".
+       01 WS-OVERFLOW-DETECTED PIC X VALUE "N".
+           88 WS-IS-OVERFLOW-DETECTED VALUE "Y".
+
+       01 WS-PIC-PEAK          PIC 9(10) VALUE ZERO.
+       01 WS-SEQ-LGTH          PIC 9(4) VALUE ZERO.
+       01 WS-SEQ-IDX           PIC 9(4).
+       01 WS-SEQUENCE-TABLE.
+           05 WS-SEQUENCE-VAL PIC 9(10)
+               OCCURS 1 TO 2000 TIMES DEPENDING ON WS-SEQ-LGTH.
+
+      *record de la session (toutes les executions confondues)
+       01 WS-RECORD-ETAPES     PIC 9(5) VALUE ZERO.
+       01 WS-RECORD-NOMBRE     PIC 9(10) VALUE ZERO.
+       01 WS-RECORD-PEAK       PIC 9(10) VALUE ZERO.
+       01 WS-RECORD-PEAK-NOMBRE PIC 9(10) VALUE ZERO.
+
+       COPY WSBOUCLE.
+
       * Syracuse test variable
-       01 WS-NOMBRE           PIC 9(3).
-       01 WS-ETAPES           PIC 9(3) VALUE 0.
-       01 WS-PAIR             PIC X VALUE "Y".
+      *WS-NOMBRE est large d'un chiffre de plus que le domaine saisi
+      *(9 chiffres) car 3n+1 peut deborder de 1 chiffre sur une seule
+      *etape (ex: n=999999999 -> 2999999998)
+       01 WS-NOMBRE           PIC 9(10).
+       01 WS-NOMBRE-INITIAL   PIC 9(10).
+       01 WS-ETAPES           PIC 9(5) VALUE 0.
        01 WS-RESULT           PIC 9(3).
        
        PROCEDURE DIVISION.
-           
+
                       display "creme".
-           PERFORM 1000-BOUCLE-BEGIN THRU 1000-BOUCLE-END
-           UNTIL WS-BOUCLING = WS-FINISHED.
 
-           STOP RUN.
+           DISPLAY "Mode batch ? (Y/N)" WITH NO ADVANCING.
+           ACCEPT WS-MODE-BATCH.
+           MOVE FUNCTION UPPER-CASE(WS-MODE-BATCH) TO WS-MODE-BATCH.
+
+           IF WS-MODE-BATCH = "Y"
+               PERFORM TRAITER-BATCH THRU TRAITER-BATCH-EXIT
+           ELSE
+               PERFORM 1000-BOUCLE-BEGIN THRU 1000-BOUCLE-END
+               UNTIL WS-BOUCLING = WS-FINISHED
+           END-IF.
+
+           IF WS-RECORD-ETAPES > ZERO
+               DISPLAY SPACE
+               DISPLAY "=== Record de la session ==="
+               DISPLAY "Plus grand nombre d'etapes : " WS-RECORD-ETAPES
+                   " (depart " WS-RECORD-NOMBRE ")"
+               DISPLAY "Plus haut pic atteint : " WS-RECORD-PEAK
+                   " (depart " WS-RECORD-PEAK-NOMBRE ")"
+           END-IF.
+
+           IF WS-IS-BATCH-NOT-FOUND OR WS-IS-OVERFLOW-DETECTED
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           GOBACK.
 
       ******************************************************************
        1000-BOUCLE-BEGIN.
            display "Entrez un nombre : ".
            ACCEPT WS-NOMBRE.
+           MOVE WS-NOMBRE TO WS-NOMBRE-INITIAL.
+           MOVE ZERO TO WS-ETAPES.
+
            PERFORM 2000-METHODE-START THRU 2000-METHODE-END.
 
            DISPLAY "Nombre d'étapes : " WS-ETAPES.
+           DISPLAY "Valeur maximale atteinte : " WS-PIC-PEAK.
+           PERFORM AFFICHER-SEQUENCE THRU AFFICHER-SEQUENCE-EXIT.
+
+           PERFORM LOG-RESULTAT THRU LOG-RESULTAT-EXIT.
+           PERFORM VERIFIER-RECORD THRU VERIFIER-RECORD-EXIT.
 
            DISPLAY SPACE
            DISPLAY "Continuer? (Y/N)".
@@ -50,23 +141,151 @@
            EXIT.
 
       ******************************************************************
-       2000-METHODE-START. 
+       2000-METHODE-START.
+
+           MOVE ZERO TO WS-SEQ-LGTH.
+           MOVE WS-NOMBRE TO WS-PIC-PEAK.
+           ADD 1 TO WS-SEQ-LGTH.
+           MOVE WS-NOMBRE TO WS-SEQUENCE-VAL(WS-SEQ-LGTH).
 
-       
            IF WS-NOMBRE NOT = 0
-               IF WS-PAIR = "Y"
-                   DIVIDE WS-NOMBRE BY 2 GIVING WS-NOMBRE
-               ELSE
-                   MULTIPLY WS-NOMBRE BY 3 GIVING WS-NOMBRE
-                   ADD 1 TO WS-NOMBRE
-               END-IF
-               ADD 1 TO WS-ETAPES
-               IF WS-PAIR = "Y"
-                   MOVE "N" TO WS-PAIR
-               ELSE
-                   MOVE "Y" TO WS-PAIR
-               END-IF.        
+               PERFORM UNTIL WS-NOMBRE = 1
+                   IF FUNCTION MOD(WS-NOMBRE, 2) = 0
+                       DIVIDE WS-NOMBRE BY 2 GIVING WS-NOMBRE
+                   ELSE
+                       MULTIPLY WS-NOMBRE BY 3 GIVING WS-NOMBRE
+                           ON SIZE ERROR
+                               DISPLAY "ERREUR : depassement de "
+                                   "capacite sur 3n, sequence "
+                                   "interrompue."
+                               MOVE "Y" TO WS-OVERFLOW-DETECTED
+                               MOVE 1 TO WS-NOMBRE
+                       END-MULTIPLY
+                       ADD 1 TO WS-NOMBRE
+                           ON SIZE ERROR
+                               DISPLAY "ERREUR : depassement de "
+                                   "capacite sur 3n+1, sequence "
+                                   "interrompue."
+                               MOVE "Y" TO WS-OVERFLOW-DETECTED
+                               MOVE 1 TO WS-NOMBRE
+                       END-ADD
+                   END-IF
+                   ADD 1 TO WS-ETAPES
+                   ADD 1 TO WS-SEQ-LGTH
+                   MOVE WS-NOMBRE TO WS-SEQUENCE-VAL(WS-SEQ-LGTH)
+                   IF WS-NOMBRE > WS-PIC-PEAK
+                       MOVE WS-NOMBRE TO WS-PIC-PEAK
+                   END-IF
+               END-PERFORM
+           END-IF.
 
        2000-METHODE-END.
-           EXIT.     
-      ******************************************************************
\ No newline at end of file
+           EXIT.
+      ******************************************************************
+       VERIFIER-RECORD.
+
+           IF WS-ETAPES > WS-RECORD-ETAPES
+               MOVE WS-ETAPES TO WS-RECORD-ETAPES
+               MOVE WS-NOMBRE-INITIAL TO WS-RECORD-NOMBRE
+               DISPLAY "Nouveau record du nombre d'etapes : "
+                   WS-NOMBRE-INITIAL " (" WS-ETAPES " etapes)"
+           END-IF.
+           IF WS-PIC-PEAK > WS-RECORD-PEAK
+               MOVE WS-PIC-PEAK TO WS-RECORD-PEAK
+               MOVE WS-NOMBRE-INITIAL TO WS-RECORD-PEAK-NOMBRE
+               DISPLAY "Nouveau record du pic atteint : "
+                   WS-PIC-PEAK " (depart " WS-NOMBRE-INITIAL ")"
+           END-IF.
+
+       VERIFIER-RECORD-EXIT.
+           EXIT.
+      ******************************************************************
+       AFFICHER-SEQUENCE.
+
+           DISPLAY "Sequence complete : " WITH NO ADVANCING.
+           PERFORM VARYING WS-SEQ-IDX FROM 1 BY 1
+               UNTIL WS-SEQ-IDX > WS-SEQ-LGTH
+               DISPLAY WS-SEQUENCE-VAL(WS-SEQ-IDX) " "
+                   WITH NO ADVANCING
+           END-PERFORM.
+           DISPLAY SPACE.
+
+       AFFICHER-SEQUENCE-EXIT.
+           EXIT.
+      ******************************************************************
+       LOG-RESULTAT.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-HORODATAGE.
+
+           OPEN EXTEND F-SYRACUSE-LOG.
+           IF NOT FS-SYRACUSE-LOG-OK
+               CLOSE F-SYRACUSE-LOG
+               OPEN OUTPUT F-SYRACUSE-LOG
+           END-IF.
+
+           MOVE SPACES TO WS-SYRACUSE-LIGNE.
+           STRING WS-HORODATAGE(1:14)
+               " depart=" WS-NOMBRE-INITIAL
+               " etapes=" WS-ETAPES
+               " pic=" WS-PIC-PEAK
+               DELIMITED BY SIZE INTO WS-SYRACUSE-LIGNE.
+           WRITE WS-SYRACUSE-LIGNE FROM WS-SYRACUSE-LIGNE.
+
+           CLOSE F-SYRACUSE-LOG.
+
+       LOG-RESULTAT-EXIT.
+           EXIT.
+      ******************************************************************
+       TRAITER-BATCH.
+
+           OPEN INPUT F-BATCH.
+           IF NOT FS-BATCH-OK
+               DISPLAY "Fichier SYRACUSE-BATCH.txt introuvable."
+               MOVE "Y" TO WS-BATCH-NOT-FOUND
+           ELSE
+               MOVE "N" TO WS-BATCH-FIN
+               PERFORM UNTIL WS-BATCH-FIN = "Y"
+                   READ F-BATCH INTO WS-BATCH-LIGNE
+                       AT END
+                           MOVE "Y" TO WS-BATCH-FIN
+                       NOT AT END
+                           MOVE FUNCTION NUMVAL(WS-BATCH-LIGNE)
+                               TO WS-NOMBRE
+                           MOVE WS-NOMBRE TO WS-NOMBRE-INITIAL
+                           MOVE ZERO TO WS-ETAPES
+                           PERFORM 2000-METHODE-START THRU
+                               2000-METHODE-END
+                           PERFORM LOG-RESULTAT THRU LOG-RESULTAT-EXIT
+                           PERFORM VERIFIER-RECORD THRU
+                               VERIFIER-RECORD-EXIT
+                           ADD 1 TO WS-BATCH-COUNT
+                           ADD WS-ETAPES TO WS-BATCH-TOTAL-ETAPES
+                           IF WS-BATCH-COUNT = 1 OR
+                               WS-ETAPES < WS-BATCH-MIN-ETAPES
+                               MOVE WS-ETAPES TO WS-BATCH-MIN-ETAPES
+                           END-IF
+                           IF WS-ETAPES > WS-BATCH-MAX-ETAPES
+                               MOVE WS-ETAPES TO WS-BATCH-MAX-ETAPES
+                           END-IF
+                           DISPLAY "Nombre " WS-NOMBRE-INITIAL
+                               " : " WS-ETAPES " etapes, pic a "
+                               WS-PIC-PEAK
+                   END-READ
+               END-PERFORM
+               CLOSE F-BATCH
+               DISPLAY SPACE
+               DISPLAY "=== Rapport de synthese (mode batch) ==="
+               DISPLAY "Nombres traites : " WS-BATCH-COUNT
+               IF WS-BATCH-COUNT > 0
+                   DIVIDE WS-BATCH-TOTAL-ETAPES BY WS-BATCH-COUNT
+                       GIVING WS-BATCH-MOYENNE
+                   DISPLAY "Etapes totales : " WS-BATCH-TOTAL-ETAPES
+                   DISPLAY "Etapes moyenne : " WS-BATCH-MOYENNE
+                   DISPLAY "Etapes minimum : " WS-BATCH-MIN-ETAPES
+                   DISPLAY "Etapes maximum : " WS-BATCH-MAX-ETAPES
+               END-IF
+           END-IF.
+
+       TRAITER-BATCH-EXIT.
+           EXIT.
+      ******************************************************************
