@@ -0,0 +1,86 @@
+      ******************************************************************
+      *    Menu principal : lance l'un des six utilitaires de la       *
+      *    bibliotheque kata via CALL.                                 *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. menu.
+       AUTHOR. AlexEnCode.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       COPY WSBOUCLE.
+
+       01 WS-CHOIX PIC 9 VALUE ZERO.
+
+      *pire RETURN-CODE observe parmi les utilitaires appeles, pour
+      *que l'ordonnanceur puisse detecter un echec survenu en cours
+      *de session menu.
+       01 WS-MAX-RC PIC 9(3) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+           PERFORM 1000-BOUCLE-BEGIN THRU 1000-BOUCLE-END
+           UNTIL WS-BOUCLING = WS-FINISHED.
+
+           MOVE WS-MAX-RC TO RETURN-CODE.
+           GOBACK.
+
+      ******************************************************************
+       1000-BOUCLE-BEGIN.
+
+           DISPLAY SPACE
+           DISPLAY "=== Menu principal PIZZALEX ===".
+           DISPLAY "1. Gestion des employes (client)".
+           DISPLAY "2. Gestion des commandes de pizzas (pizzamgt)".
+           DISPLAY "3. Echecs - attaque entre pieces (echec)".
+           DISPLAY "4. Conjecture de Syracuse (cyrano)".
+           DISPLAY "5. Palindromes (gnirts)".
+           DISPLAY "6. Calendrier/annees (annee)".
+           DISPLAY "0. Quitter".
+           DISPLAY "Votre choix ? " WITH NO ADVANCING.
+           ACCEPT WS-CHOIX.
+
+           EVALUATE WS-CHOIX
+               WHEN 1
+                   CALL "client"
+                   IF RETURN-CODE > WS-MAX-RC
+                       MOVE RETURN-CODE TO WS-MAX-RC
+                   END-IF
+               WHEN 2
+                   CALL "pizzamgt"
+                   IF RETURN-CODE > WS-MAX-RC
+                       MOVE RETURN-CODE TO WS-MAX-RC
+                   END-IF
+               WHEN 3
+                   CALL "echec"
+                   IF RETURN-CODE > WS-MAX-RC
+                       MOVE RETURN-CODE TO WS-MAX-RC
+                   END-IF
+               WHEN 4
+                   CALL "cyrano"
+                   IF RETURN-CODE > WS-MAX-RC
+                       MOVE RETURN-CODE TO WS-MAX-RC
+                   END-IF
+               WHEN 5
+                   CALL "gnirts"
+                   IF RETURN-CODE > WS-MAX-RC
+                       MOVE RETURN-CODE TO WS-MAX-RC
+                   END-IF
+               WHEN 6
+                   CALL "annee"
+                   IF RETURN-CODE > WS-MAX-RC
+                       MOVE RETURN-CODE TO WS-MAX-RC
+                   END-IF
+               WHEN 0
+                   SET WS-FINISHED TO WS-BOUCLING
+               WHEN OTHER
+                   DISPLAY "Choix invalide."
+                   IF WS-MAX-RC < 4
+                       MOVE 4 TO WS-MAX-RC
+                   END-IF
+           END-EVALUATE.
+
+       1000-BOUCLE-END.
+           EXIT.
+      ******************************************************************
