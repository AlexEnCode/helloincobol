@@ -7,12 +7,61 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT F-INPUT ASSIGN 
+           SELECT F-INPUT ASSIGN
            TO "FICHIERCLIENT.txt"
            ORGANIZATION IS LINE SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS FS-INPUT.
 
+           SELECT F-PAYROLL ASSIGN
+           TO "PAYROLL-SUMMARY.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-PAYROLL.
+
+           SELECT F-EMPLOYE-IDX ASSIGN
+           TO "FICHIERCLIENT.idx"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS IDX-NUMERO-EMPLOYE
+           FILE STATUS IS FS-IDX.
+
+           SELECT F-EXCEPTIONS ASSIGN
+           TO "EXCEPTIONS-REPORT.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-EXCEPTIONS.
+
+           SELECT F-REPORT ASSIGN
+           TO "EMPLOYEE-REPORT.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-REPORT.
+
+           SELECT F-CPOS-REPORT ASSIGN
+           TO "CPOS-BREAKDOWN.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-CPOS-REPORT.
+
+           SELECT F-PROF-REPORT ASSIGN
+           TO "PROFESSION-REPORT.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-PROF-REPORT.
+
+           SELECT F-CHECKPOINT ASSIGN
+           TO "CLIENT-CHECKPOINT.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-CHECKPOINT.
+
+           SELECT F-CSV ASSIGN
+           TO "EMPLOYEE-EXPORT.csv"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-CSV.
+
 
       ******************************************************************
        DATA DIVISION.
@@ -31,7 +80,71 @@
            05 PROFESSION            PIC X(14).
            05 CPOS                  PIC 9(3).
            05 SALAIRE               PIC 9(5).
-          
+
+       01  TRAILER-INFO REDEFINES TABLE-INFO.
+           05 TRAILER-MARKER        PIC 9(9).
+           05 TRAILER-COUNT         PIC 9(9).
+           05 TRAILER-SUM           PIC 9(11).
+           05 FILLER                PIC X(42).
+
+       FD  F-PAYROLL
+           RECORD CONTAINS 132 CHARACTERS
+           RECORDING MODE IS F.
+
+       01  WS-PAYROLL-LINE          PIC X(132).
+
+       FD  F-EMPLOYE-IDX
+           RECORD CONTAINS 71 CHARACTERS.
+
+       01  IDX-EMPLOYEE-REC.
+           05 IDX-NUMERO-EMPLOYE    PIC 9(9).
+           05 IDX-NOM               PIC X(20).
+           05 IDX-PRENOM            PIC X(20).
+           05 IDX-PROFESSION        PIC X(14).
+           05 IDX-CP                PIC 9(3).
+           05 IDX-SALAIRE           PIC 9(5).
+
+       FD  F-EXCEPTIONS
+           RECORD CONTAINS 132 CHARACTERS
+           RECORDING MODE IS F.
+
+       01  WS-EXCEPTION-LINE        PIC X(132).
+
+       FD  F-REPORT
+           RECORD CONTAINS 132 CHARACTERS
+           RECORDING MODE IS F.
+
+       01  WS-REPORT-LINE           PIC X(132).
+
+       FD  F-CPOS-REPORT
+           RECORD CONTAINS 132 CHARACTERS
+           RECORDING MODE IS F.
+
+       01  WS-CPOS-REPORT-LINE      PIC X(132).
+
+       FD  F-PROF-REPORT
+           RECORD CONTAINS 132 CHARACTERS
+           RECORDING MODE IS F.
+
+       01  WS-PROF-REPORT-LINE      PIC X(132).
+
+      *une ligne d'entete (type "H", numero de reprise + agregats)
+      *suivie d'une ligne de detail par employe deja charge (type
+      *"D") : le redemarrage restaure WS-TABLE et les agregats
+      *directement depuis ce fichier au lieu de les reconstruire en
+      *rejouant PROCESS-ONE-RECORD sur les enregistrements deja traites
+       FD  F-CHECKPOINT
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+
+       01  WS-CHECKPOINT-LINE       PIC X(80).
+
+       FD  F-CSV
+           RECORD CONTAINS 132 CHARACTERS
+           RECORDING MODE IS F.
+
+       01  WS-CSV-LINE              PIC X(132).
+
       ******************************************************************
        WORKING-STORAGE SECTION.
       ******************************************************************
@@ -40,10 +153,90 @@
            88 FS-INPUT-OK VALUE "00".
            88 FS-INPUT-EOF VALUE "10".
 
+       01  FS-PAYROLL PIC X(02).
+           88 FS-PAYROLL-OK VALUE "00".
+
+       01  FS-IDX PIC X(02).
+           88 FS-IDX-OK VALUE "00".
+           88 FS-IDX-NOTFOUND VALUE "23".
+
+       01  WS-LOOKUP-ANSWER   PIC X VALUE "N".
+       01  WS-LOOKUP-NUMERO   PIC 9(9).
+       01  WS-LOOKUP-ACTION   PIC X VALUE SPACE.
+
+       01  FS-EXCEPTIONS PIC X(02).
+           88 FS-EXCEPTIONS-OK VALUE "00".
+
+       01  WS-EXC-COUNT       PIC 9(05) VALUE ZEROES.
+       01  WS-EXC-REASON      PIC X(40) VALUE SPACES.
+       01  WS-REJECTED        PIC X VALUE "N".
+           88 WS-IS-REJECTED VALUE "Y".
+
+      *table de hachage (adressage ouvert) pour la detection des
+      *doublons de NUMERO-EMPLOYE sur l'ensemble des enregistrements
+      *deja charges, sans balayage lineaire a chaque enregistrement
+       01  WS-DUP-TABLE.
+           05 WS-DUP-SEEN PIC 9(9) OCCURS 199999 TIMES VALUE ZERO.
+       01  WS-DUP-HASH        PIC 9(6).
+       01  WS-DUP-PROBES      PIC 9(6).
+
+       01  FS-CHECKPOINT PIC X(02).
+           88 FS-CHECKPOINT-OK VALUE "00".
+
+       01  WS-CHECKPOINT-INTERVAL     PIC 9(05) VALUE 100.
+       01  WS-CHECKPOINT-NUMERO       PIC 9(9)  VALUE ZEROES.
+       01  WS-RESUME-MODE             PIC X     VALUE "N".
+           88 WS-IS-RESUMING VALUE "Y".
+       01  WS-LOADED-SINCE-CKPT       PIC 9(05) VALUE ZEROES.
+
+      *agregats et employes deja charges persistes avec le numero de
+      *reprise : LOAD-CHECKPOINT restaure WS-TABLE/WS-SALAIRE-SUM/etc
+      *depuis ces lignes au lieu de rejouer PROCESS-ONE-RECORD
+       01  WS-CKPT-TYPE               PIC X     VALUE SPACE.
+       01  WS-CKPT-COUNT              PIC 9(05) VALUE ZEROES.
+       01  WS-CKPT-IDX                PIC 9(05) VALUE ZEROES.
+
+      *tampon d'un enregistrement d'avance : NUMERO-EMPLOYE a la
+      *valeur sentinelle du trailer ne suffit pas a elle seule pour
+      *l'identifier (un vrai matricule peut legitimement valoir
+      *999999999) ; on ne le traite comme trailer que s'il se trouve
+      *aussi etre le dernier enregistrement du fichier (confirme par
+      *la lecture d'avance ci-dessous qui tombe sur la fin de fichier)
+       01  WS-BUFFER-RECORD.
+           05 WS-BUFFER-BYTES          PIC X(71).
+       01  WS-BUFFER-AS-TABLE REDEFINES WS-BUFFER-RECORD.
+           05 WS-BUFFER-NUMERO-EMPLOYE PIC 9(9).
+           05 WS-BUFFER-NOM            PIC X(20).
+           05 WS-BUFFER-PRENOM         PIC X(20).
+           05 WS-BUFFER-PROFESSION     PIC X(14).
+           05 WS-BUFFER-CPOS           PIC 9(3).
+           05 WS-BUFFER-SALAIRE        PIC 9(5).
+       01  WS-BUFFER-AS-TRAILER REDEFINES WS-BUFFER-RECORD.
+           05 WS-BUFFER-TRAILER-MARKER PIC 9(9).
+           05 WS-BUFFER-TRAILER-COUNT  PIC 9(9).
+           05 WS-BUFFER-TRAILER-SUM    PIC 9(11).
+           05 FILLER                   PIC X(42).
+
+       01  WS-TRAILER-MARKER-VALUE    PIC 9(9)  VALUE 999999999.
+       01  WS-RECORDS-READ            PIC 9(9)  VALUE ZEROES.
+       01  WS-TRAILER-SALAIRE-SUM     PIC 9(11) VALUE ZEROES.
+       01  WS-TRAILER-SEEN            PIC X     VALUE "N".
+           88 WS-IS-TRAILER-SEEN VALUE "Y".
+       01  WS-RECONCILE-FAILED        PIC X     VALUE "N".
+           88 WS-IS-RECONCILE-FAILED VALUE "Y".
+
+       01  FS-CSV PIC X(02).
+           88 FS-CSV-OK VALUE "00".
+
+       01  WS-GEN-CSV          PIC X VALUE "N".
+       01  WS-CSV-NUMERO-ED    PIC Z(8)9.
+       01  WS-CSV-CP-ED        PIC ZZ9.
+       01  WS-CSV-SALAIRE-ED   PIC Z(4)9.
+
        01  WS-TABLE.
-        03 WS-EMPLOYEE-LGTH  PIC 9(03) VALUE 1.
+        03 WS-EMPLOYEE-LGTH  PIC 9(05) VALUE 1.
         03 WS-EMPLOYEE 
-               OCCURS 1 TO 999 TIMES
+               OCCURS 1 TO 99999 TIMES
                DEPENDING ON WS-EMPLOYEE-LGTH
                INDEXED BY IDX-MAT.
            05 WS-NUMERO-EMPLOYE        PIC 9(9).
@@ -53,47 +246,869 @@
            05 WS-CP                    PIC 9(3).
            05 WS-SALAIRE               PIC 9(5).
 
-       01  WS-ID             PIC 9(02) VALUE 1.
+       01  WS-ID             PIC 9(05) VALUE 1.
        01  WS-SALAIRE-MAX    PIC 9(05) VALUE ZEROES.
-       01  WS-SALAIRE-MIN    PIC 9(6)  VALUE 1000. 
-      ****************************************************************** 
+       01  WS-SALAIRE-MIN    PIC 9(6)  VALUE 999999.
+
+       01  WS-SALAIRE-SUM    PIC 9(10) VALUE ZEROES.
+       01  WS-SALAIRE-AVG    PIC 9(7)V99 VALUE ZEROES.
+       01  WS-SALAIRE-MEDIAN PIC 9(7)V99 VALUE ZEROES.
+
+       01  WS-SORT-TABLE.
+           03 WS-SORT-SALAIRE OCCURS 1 TO 99999 TIMES
+               DEPENDING ON WS-EMPLOYEE-LGTH
+               INDEXED BY IDX-SORT
+               PIC 9(5).
+
+       01  WS-SORT-I           PIC 9(05).
+       01  WS-SORT-J           PIC 9(05).
+       01  WS-SORT-SWAP        PIC 9(05).
+
+       01  FS-REPORT PIC X(02).
+           88 FS-REPORT-OK VALUE "00".
+
+       01  WS-REPORT-SORT-KEY  PIC X VALUE "N".
+       01  WS-PAGE-NO          PIC 9(03) VALUE ZEROES.
+       01  WS-LINE-NO          PIC 9(03) VALUE ZEROES.
+       01  WS-PAGE-SIZE        PIC 9(03) VALUE 20.
+       01  WS-GEN-REPORT       PIC X VALUE "N".
+       01  WS-SWAP-NEEDED      PIC X VALUE "N".
+           88 WS-IS-SWAP-NEEDED VALUE "Y".
+
+       01  WS-EMP-SWAP-REC.
+           05 WS-SWAP-NUMERO-EMPLOYE   PIC 9(9).
+           05 WS-SWAP-NOM              PIC X(20).
+           05 WS-SWAP-PRENOM           PIC X(20).
+           05 WS-SWAP-PROFESSION       PIC X(14).
+           05 WS-SWAP-CP               PIC 9(3).
+           05 WS-SWAP-SALAIRE          PIC 9(5).
+       01  WS-MID-POINT        PIC 9(05).
+
+       01  FS-CPOS-REPORT PIC X(02).
+           88 FS-CPOS-REPORT-OK VALUE "00".
+
+       01  WS-CPOS-TABLE.
+           03 WS-CPOS-NB-CODES PIC 9(04) VALUE ZEROES.
+           03 WS-CPOS-STAT OCCURS 0 TO 1000 TIMES
+               DEPENDING ON WS-CPOS-NB-CODES
+               INDEXED BY IDX-CPOS.
+               05 WS-CPOS-CODE     PIC 9(03).
+               05 WS-CPOS-HEADCNT  PIC 9(05).
+               05 WS-CPOS-SUM      PIC 9(10).
+               05 WS-CPOS-AVG      PIC 9(7)V99.
+
+       01  WS-CPOS-FOUND       PIC X VALUE "N".
+           88 WS-CPOS-WAS-FOUND VALUE "Y".
+
+       01  WS-CPOS-SWAP.
+           05 WS-CPOS-SWAP-CODE     PIC 9(03).
+           05 WS-CPOS-SWAP-HEADCNT  PIC 9(05).
+           05 WS-CPOS-SWAP-SUM      PIC 9(10).
+           05 WS-CPOS-SWAP-AVG      PIC 9(7)V99.
+
+       01  FS-PROF-REPORT PIC X(02).
+           88 FS-PROF-REPORT-OK VALUE "00".
+
+       01  WS-PROF-CUR-PROFESSION  PIC X(14) VALUE SPACES.
+       01  WS-PROF-SUB-COUNT       PIC 9(05) VALUE ZEROES.
+       01  WS-PROF-SUB-SUM         PIC 9(10) VALUE ZEROES.
+       01  WS-PROF-GRAND-COUNT     PIC 9(05) VALUE ZEROES.
+       01  WS-PROF-GRAND-SUM       PIC 9(10) VALUE ZEROES.
+      ******************************************************************
        PROCEDURE DIVISION.
       ******************************************************************      
       
            OPEN INPUT F-INPUT.
+           OPEN OUTPUT F-EXCEPTIONS.
+           IF NOT FS-EXCEPTIONS-OK
+               DISPLAY "Erreur ouverture F-EXCEPTIONS : " FS-EXCEPTIONS
+           END-IF.
                PERFORM READ-R-IP THRU READ-R-IP-EXIT.
            CLOSE F-INPUT.
+           CLOSE F-EXCEPTIONS.
+
+           DISPLAY "Nombre d'exceptions rejetees : " WS-EXC-COUNT.
 
-           DISPLAY "Le plus grand salaire est: " 
+           PERFORM COMPUTE-AVG-MEDIAN
+               THRU COMPUTE-AVG-MEDIAN-EXIT.
+
+           DISPLAY "Le plus grand salaire est: "
            WS-SALAIRE-MAX.
-           DISPLAY "Le plus petit salaire est: " 
-           WS-SALAIRE-MIN.           
+           DISPLAY "Le plus petit salaire est: "
+           WS-SALAIRE-MIN.
+           DISPLAY "Le salaire moyen est: "
+           WS-SALAIRE-AVG.
+           DISPLAY "Le salaire median est: "
+           WS-SALAIRE-MEDIAN.
 
-           STOP RUN.
+           PERFORM WRITE-PAYROLL-SUMMARY
+               THRU WRITE-PAYROLL-SUMMARY-EXIT.
 
-      ****************************************************************** 
+           PERFORM BUILD-EMPLOYE-IDX
+               THRU BUILD-EMPLOYE-IDX-EXIT.
+
+           DISPLAY "Generer un listing trie? (Y/N)".
+           ACCEPT WS-GEN-REPORT.
+           MOVE FUNCTION UPPER-CASE(WS-GEN-REPORT) TO WS-GEN-REPORT.
+           IF WS-GEN-REPORT EQUAL "Y"
+               DISPLAY "Trier par Nom (N) ou Salaire decroissant (S)"
+               ACCEPT WS-REPORT-SORT-KEY
+               MOVE FUNCTION UPPER-CASE(WS-REPORT-SORT-KEY)
+                   TO WS-REPORT-SORT-KEY
+               PERFORM SORT-EMPLOYEE-TABLE
+                   THRU SORT-EMPLOYEE-TABLE-EXIT
+               PERFORM PRINT-SORTED-REPORT
+                   THRU PRINT-SORTED-REPORT-EXIT
+           END-IF.
+
+           PERFORM BUILD-CPOS-BREAKDOWN
+               THRU BUILD-CPOS-BREAKDOWN-EXIT.
+
+           MOVE "P" TO WS-REPORT-SORT-KEY.
+           PERFORM SORT-EMPLOYEE-TABLE
+               THRU SORT-EMPLOYEE-TABLE-EXIT.
+           PERFORM BUILD-PROFESSION-REPORT
+               THRU BUILD-PROFESSION-REPORT-EXIT.
+
+           DISPLAY "Exporter la table employes en CSV? (Y/N)".
+           ACCEPT WS-GEN-CSV.
+           MOVE FUNCTION UPPER-CASE(WS-GEN-CSV) TO WS-GEN-CSV.
+           IF WS-GEN-CSV EQUAL "Y"
+               PERFORM EXPORT-EMPLOYEE-CSV
+                   THRU EXPORT-EMPLOYEE-CSV-EXIT
+           END-IF.
+
+           DISPLAY "Rechercher/maj un employe par numero? (Y/N)".
+           ACCEPT WS-LOOKUP-ANSWER.
+           MOVE FUNCTION UPPER-CASE(WS-LOOKUP-ANSWER)
+               TO WS-LOOKUP-ANSWER.
+           PERFORM UNTIL WS-LOOKUP-ANSWER NOT EQUAL "Y"
+               PERFORM LOOKUP-EMPLOYE-IDX
+                   THRU LOOKUP-EMPLOYE-IDX-EXIT
+               DISPLAY "Rechercher/maj un autre employe? (Y/N)"
+               ACCEPT WS-LOOKUP-ANSWER
+               MOVE FUNCTION UPPER-CASE(WS-LOOKUP-ANSWER)
+                   TO WS-LOOKUP-ANSWER
+           END-PERFORM.
+
+           IF WS-IS-RECONCILE-FAILED
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF WS-EXC-COUNT > 0
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
+           GOBACK.
+
+      ******************************************************************
        READ-R-IP.
 
            SET WS-ID TO 1.
-           PERFORM UNTIL FS-INPUT-EOF
+           MOVE ZERO TO WS-EMPLOYEE-LGTH.
+
+           PERFORM LOAD-CHECKPOINT THRU LOAD-CHECKPOINT-EXIT.
+
            READ F-INPUT
                AT END
                    SET FS-INPUT-EOF TO TRUE
-               NOT AT END
-                    MOVE TABLE-INFO TO WS-EMPLOYEE(WS-ID)
-                   IF WS-SALAIRE(WS-ID) > WS-SALAIRE-MAX
-                       MOVE WS-SALAIRE(WS-ID) TO WS-SALAIRE-MAX
-                   END-IF
-                   IF WS-SALAIRE(WS-ID) < WS-SALAIRE-MIN
-                   AND WS-SALAIRE(WS-ID) > 0
-                       MOVE WS-SALAIRE(WS-ID) TO WS-SALAIRE-MIN
+           END-READ.
+
+           PERFORM UNTIL FS-INPUT-EOF
+               MOVE TABLE-INFO TO WS-BUFFER-RECORD
+               READ F-INPUT
+                   AT END
+                       SET FS-INPUT-EOF TO TRUE
+               END-READ
+
+               IF WS-BUFFER-NUMERO-EMPLOYE EQUAL WS-TRAILER-MARKER-VALUE
+                   AND FS-INPUT-EOF
+                   MOVE "Y" TO WS-TRAILER-SEEN
+                   PERFORM RECONCILE-TRAILER
+                       THRU RECONCILE-TRAILER-EXIT
+               ELSE
+                   IF WS-IS-RESUMING
+                       AND WS-BUFFER-NUMERO-EMPLOYE
+                           <= WS-CHECKPOINT-NUMERO
+      *deja comptabilise par LOAD-CHECKPOINT (agregats et WS-TABLE
+      *restaures depuis le fichier de reprise) : on se contente
+      *d'avancer la lecture sans revalider ni rejouer le chargement
+                       CONTINUE
+                   ELSE
+                       ADD 1 TO WS-RECORDS-READ
+                       ADD WS-BUFFER-SALAIRE TO WS-TRAILER-SALAIRE-SUM
+                       MOVE "N" TO WS-RESUME-MODE
+                       PERFORM PROCESS-ONE-RECORD
+                           THRU PROCESS-ONE-RECORD-EXIT
                    END-IF
-                   ADD 1 TO WS-ID
-           END-READ
+               END-IF
            END-PERFORM.
 
+           IF WS-ID > 1
+               COMPUTE WS-EMPLOYEE-LGTH = WS-ID - 1
+           END-IF.
+
+           IF NOT WS-IS-TRAILER-SEEN
+               DISPLAY "ATTENTION : pas d'enregistrement de controle "
+                   "(trailer) trouve - fichier possiblement tronque."
+               MOVE "Y" TO WS-RECONCILE-FAILED
+           END-IF.
+
+           PERFORM CLEAR-CHECKPOINT THRU CLEAR-CHECKPOINT-EXIT.
+
        READ-R-IP-EXIT.
            EXIT.
 
       ******************************************************************
+       RECONCILE-TRAILER.
+
+           IF WS-BUFFER-TRAILER-COUNT NOT EQUAL WS-RECORDS-READ
+               DISPLAY "ECART DE CONTROLE : nombre d'enregistrements "
+                   "lu " WS-RECORDS-READ " attendu "
+                   WS-BUFFER-TRAILER-COUNT
+               MOVE "Y" TO WS-RECONCILE-FAILED
+           END-IF.
+
+           IF WS-BUFFER-TRAILER-SUM NOT EQUAL WS-TRAILER-SALAIRE-SUM
+               DISPLAY "ECART DE CONTROLE : somme des salaires lue "
+                   WS-TRAILER-SALAIRE-SUM " attendue "
+                   WS-BUFFER-TRAILER-SUM
+               MOVE "Y" TO WS-RECONCILE-FAILED
+           END-IF.
+
+           IF WS-BUFFER-TRAILER-COUNT EQUAL WS-RECORDS-READ
+               AND WS-BUFFER-TRAILER-SUM EQUAL WS-TRAILER-SALAIRE-SUM
+               DISPLAY "Controle de fin de fichier OK : "
+                   WS-RECORDS-READ " enregistrements."
+           END-IF.
+
+       RECONCILE-TRAILER-EXIT.
+           EXIT.
+
+      ******************************************************************
+       PROCESS-ONE-RECORD.
+
+                   MOVE "N" TO WS-REJECTED
+                   MOVE SPACES TO WS-EXC-REASON
+
+                   PERFORM FIND-DUP-SLOT THRU FIND-DUP-SLOT-EXIT
+
+                   IF WS-BUFFER-SALAIRE NOT > 0
+                       MOVE "Y" TO WS-REJECTED
+                       STRING "SALAIRE invalide (<= 0)"
+                           DELIMITED BY SIZE INTO WS-EXC-REASON
+                   END-IF
+
+                   IF WS-BUFFER-NOM EQUAL SPACES
+                       MOVE "Y" TO WS-REJECTED
+                       STRING "NOM manquant"
+                           DELIMITED BY SIZE INTO WS-EXC-REASON
+                   END-IF
+
+                   IF WS-DUP-SEEN(WS-DUP-HASH)
+                       EQUAL WS-BUFFER-NUMERO-EMPLOYE
+                       MOVE "Y" TO WS-REJECTED
+                       STRING "NUMERO-EMPLOYE en double"
+                           DELIMITED BY SIZE INTO WS-EXC-REASON
+                   END-IF
+
+                   IF WS-IS-REJECTED
+                       ADD 1 TO WS-EXC-COUNT
+                       MOVE SPACES TO WS-EXCEPTION-LINE
+                       STRING "REJET " WS-BUFFER-NUMERO-EMPLOYE " "
+                           WS-BUFFER-NOM
+                           " - " WS-EXC-REASON
+                           DELIMITED BY SIZE INTO WS-EXCEPTION-LINE
+                       WRITE WS-EXCEPTION-LINE FROM WS-EXCEPTION-LINE
+                   ELSE
+                       IF WS-DUP-SEEN(WS-DUP-HASH) NOT EQUAL
+                           WS-BUFFER-NUMERO-EMPLOYE
+                           MOVE WS-BUFFER-NUMERO-EMPLOYE TO
+                               WS-DUP-SEEN(WS-DUP-HASH)
+                       END-IF
+                       MOVE WS-BUFFER-RECORD TO WS-EMPLOYEE(WS-ID)
+                       IF WS-SALAIRE(WS-ID) > WS-SALAIRE-MAX
+                           MOVE WS-SALAIRE(WS-ID) TO WS-SALAIRE-MAX
+                       END-IF
+                       IF WS-SALAIRE(WS-ID) < WS-SALAIRE-MIN
+                       AND WS-SALAIRE(WS-ID) > 0
+                           MOVE WS-SALAIRE(WS-ID) TO WS-SALAIRE-MIN
+                       END-IF
+                       ADD WS-SALAIRE(WS-ID) TO WS-SALAIRE-SUM
+                       ADD 1 TO WS-ID
+                       ADD 1 TO WS-LOADED-SINCE-CKPT
+                       IF WS-LOADED-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+                           PERFORM WRITE-CHECKPOINT
+                               THRU WRITE-CHECKPOINT-EXIT
+                           MOVE ZEROES TO WS-LOADED-SINCE-CKPT
+                       END-IF
+                   END-IF.
+
+       PROCESS-ONE-RECORD-EXIT.
+           EXIT.
+
+      ******************************************************************
+       FIND-DUP-SLOT.
+
+           MOVE ZERO TO WS-DUP-PROBES.
+           COMPUTE WS-DUP-HASH =
+               FUNCTION MOD(WS-BUFFER-NUMERO-EMPLOYE, 199999) + 1.
+           PERFORM UNTIL WS-DUP-SEEN(WS-DUP-HASH) = ZERO
+               OR WS-DUP-SEEN(WS-DUP-HASH) = WS-BUFFER-NUMERO-EMPLOYE
+               OR WS-DUP-PROBES >= 199999
+               ADD 1 TO WS-DUP-HASH
+               ADD 1 TO WS-DUP-PROBES
+               IF WS-DUP-HASH > 199999
+                   MOVE 1 TO WS-DUP-HASH
+               END-IF
+           END-PERFORM.
+
+       FIND-DUP-SLOT-EXIT.
+           EXIT.
+
+      ******************************************************************
+       LOAD-CHECKPOINT.
+
+           MOVE "N" TO WS-RESUME-MODE.
+           MOVE ZEROES TO WS-CHECKPOINT-NUMERO.
+           MOVE ZEROES TO WS-CKPT-COUNT.
+
+           OPEN INPUT F-CHECKPOINT.
+           IF FS-CHECKPOINT-OK
+               READ F-CHECKPOINT INTO WS-CHECKPOINT-LINE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE WS-CHECKPOINT-LINE(1:1) TO WS-CKPT-TYPE
+                       IF WS-CKPT-TYPE EQUAL "H"
+                           MOVE WS-CHECKPOINT-LINE(2:9)
+                               TO WS-CHECKPOINT-NUMERO
+                           IF WS-CHECKPOINT-NUMERO > 0
+                               MOVE "Y" TO WS-RESUME-MODE
+                               MOVE WS-CHECKPOINT-LINE(11:5)
+                                   TO WS-CKPT-COUNT
+                               MOVE WS-CHECKPOINT-LINE(16:10)
+                                   TO WS-SALAIRE-SUM
+                               MOVE WS-CHECKPOINT-LINE(26:5)
+                                   TO WS-SALAIRE-MAX
+                               MOVE WS-CHECKPOINT-LINE(31:6)
+                                   TO WS-SALAIRE-MIN
+                               MOVE WS-CHECKPOINT-LINE(37:9)
+                                   TO WS-RECORDS-READ
+                               MOVE WS-CHECKPOINT-LINE(46:11)
+                                   TO WS-TRAILER-SALAIRE-SUM
+                               DISPLAY "Reprise apres l'employe "
+                                   WS-CHECKPOINT-NUMERO " ("
+                                   WS-CKPT-COUNT
+                                   " employes deja charges)."
+                           END-IF
+               END-READ
+
+               IF WS-IS-RESUMING
+                   PERFORM WS-CKPT-COUNT TIMES
+                       READ F-CHECKPOINT INTO WS-CHECKPOINT-LINE
+                           AT END
+                               CONTINUE
+                           NOT AT END
+                               ADD 1 TO WS-ID
+                               MOVE WS-CHECKPOINT-LINE(2:9)
+                                   TO WS-NUMERO-EMPLOYE(WS-ID - 1)
+                               MOVE WS-CHECKPOINT-LINE(11:20)
+                                   TO WS-NOM(WS-ID - 1)
+                               MOVE WS-CHECKPOINT-LINE(31:20)
+                                   TO WS-PRENOM(WS-ID - 1)
+                               MOVE WS-CHECKPOINT-LINE(51:14)
+                                   TO WS-PROFESSION(WS-ID - 1)
+                               MOVE WS-CHECKPOINT-LINE(65:3)
+                                   TO WS-CP(WS-ID - 1)
+                               MOVE WS-CHECKPOINT-LINE(68:5)
+                                   TO WS-SALAIRE(WS-ID - 1)
+                               MOVE WS-NUMERO-EMPLOYE(WS-ID - 1)
+                                   TO WS-BUFFER-NUMERO-EMPLOYE
+                               PERFORM FIND-DUP-SLOT
+                                   THRU FIND-DUP-SLOT-EXIT
+                               MOVE WS-BUFFER-NUMERO-EMPLOYE
+                                   TO WS-DUP-SEEN(WS-DUP-HASH)
+                       END-READ
+                   END-PERFORM
+                   MOVE WS-CKPT-COUNT TO WS-EMPLOYEE-LGTH
+               END-IF
+
+               CLOSE F-CHECKPOINT
+           END-IF.
+
+       LOAD-CHECKPOINT-EXIT.
+           EXIT.
+
+      ******************************************************************
+       WRITE-CHECKPOINT.
+
+           OPEN OUTPUT F-CHECKPOINT.
+
+           MOVE SPACES TO WS-CHECKPOINT-LINE.
+           MOVE "H" TO WS-CHECKPOINT-LINE(1:1).
+           MOVE WS-NUMERO-EMPLOYE(WS-ID - 1) TO WS-CHECKPOINT-LINE(2:9).
+           MOVE WS-ID TO WS-CKPT-COUNT.
+           SUBTRACT 1 FROM WS-CKPT-COUNT.
+           MOVE WS-CKPT-COUNT TO WS-CHECKPOINT-LINE(11:5).
+           MOVE WS-SALAIRE-SUM TO WS-CHECKPOINT-LINE(16:10).
+           MOVE WS-SALAIRE-MAX TO WS-CHECKPOINT-LINE(26:5).
+           MOVE WS-SALAIRE-MIN TO WS-CHECKPOINT-LINE(31:6).
+           MOVE WS-RECORDS-READ TO WS-CHECKPOINT-LINE(37:9).
+           MOVE WS-TRAILER-SALAIRE-SUM TO WS-CHECKPOINT-LINE(46:11).
+           WRITE WS-CHECKPOINT-LINE FROM WS-CHECKPOINT-LINE.
+
+           PERFORM VARYING WS-CKPT-IDX FROM 1 BY 1
+               UNTIL WS-CKPT-IDX > WS-CKPT-COUNT
+               MOVE SPACES TO WS-CHECKPOINT-LINE
+               MOVE "D" TO WS-CHECKPOINT-LINE(1:1)
+               MOVE WS-NUMERO-EMPLOYE(WS-CKPT-IDX)
+                   TO WS-CHECKPOINT-LINE(2:9)
+               MOVE WS-NOM(WS-CKPT-IDX) TO WS-CHECKPOINT-LINE(11:20)
+               MOVE WS-PRENOM(WS-CKPT-IDX) TO WS-CHECKPOINT-LINE(31:20)
+               MOVE WS-PROFESSION(WS-CKPT-IDX)
+                   TO WS-CHECKPOINT-LINE(51:14)
+               MOVE WS-CP(WS-CKPT-IDX) TO WS-CHECKPOINT-LINE(65:3)
+               MOVE WS-SALAIRE(WS-CKPT-IDX) TO WS-CHECKPOINT-LINE(68:5)
+               WRITE WS-CHECKPOINT-LINE FROM WS-CHECKPOINT-LINE
+           END-PERFORM.
+
+           CLOSE F-CHECKPOINT.
+
+       WRITE-CHECKPOINT-EXIT.
+           EXIT.
+
+      ******************************************************************
+       CLEAR-CHECKPOINT.
+
+           OPEN OUTPUT F-CHECKPOINT.
+           CLOSE F-CHECKPOINT.
+
+       CLEAR-CHECKPOINT-EXIT.
+           EXIT.
+
+      ******************************************************************
+       COMPUTE-AVG-MEDIAN.
+
+           IF WS-EMPLOYEE-LGTH > 0
+               COMPUTE WS-SALAIRE-AVG ROUNDED =
+                   WS-SALAIRE-SUM / WS-EMPLOYEE-LGTH
+           END-IF.
+
+           PERFORM VARYING IDX-SORT FROM 1 BY 1
+               UNTIL IDX-SORT > WS-EMPLOYEE-LGTH
+               MOVE WS-SALAIRE(IDX-SORT) TO WS-SORT-SALAIRE(IDX-SORT)
+           END-PERFORM.
+
+           PERFORM VARYING WS-SORT-I FROM 1 BY 1
+               UNTIL WS-SORT-I >= WS-EMPLOYEE-LGTH
+               PERFORM VARYING WS-SORT-J FROM 1 BY 1
+                   UNTIL WS-SORT-J > WS-EMPLOYEE-LGTH - WS-SORT-I
+                   IF WS-SORT-SALAIRE(WS-SORT-J) >
+                       WS-SORT-SALAIRE(WS-SORT-J + 1)
+                       MOVE WS-SORT-SALAIRE(WS-SORT-J) TO WS-SORT-SWAP
+                       MOVE WS-SORT-SALAIRE(WS-SORT-J + 1)
+                           TO WS-SORT-SALAIRE(WS-SORT-J)
+                       MOVE WS-SORT-SWAP
+                           TO WS-SORT-SALAIRE(WS-SORT-J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+           IF WS-EMPLOYEE-LGTH > 0
+               COMPUTE WS-MID-POINT = (WS-EMPLOYEE-LGTH + 1) / 2
+               IF FUNCTION MOD(WS-EMPLOYEE-LGTH, 2) = 0
+                   COMPUTE WS-SALAIRE-MEDIAN ROUNDED =
+                       (WS-SORT-SALAIRE(WS-MID-POINT) +
+                        WS-SORT-SALAIRE(WS-MID-POINT + 1)) / 2
+               ELSE
+                   MOVE WS-SORT-SALAIRE(WS-MID-POINT)
+                       TO WS-SALAIRE-MEDIAN
+               END-IF
+           END-IF.
+
+       COMPUTE-AVG-MEDIAN-EXIT.
+           EXIT.
+
+      ******************************************************************
+       WRITE-PAYROLL-SUMMARY.
+
+           OPEN OUTPUT F-PAYROLL.
+           IF NOT FS-PAYROLL-OK
+               DISPLAY "Erreur ouverture F-PAYROLL : " FS-PAYROLL
+           END-IF.
+
+           MOVE SPACES TO WS-PAYROLL-LINE.
+           STRING "PAYROLL-SUMMARY  Plus grand salaire: "
+               WS-SALAIRE-MAX
+               "  Plus petit salaire: " WS-SALAIRE-MIN
+               DELIMITED BY SIZE INTO WS-PAYROLL-LINE.
+           WRITE WS-PAYROLL-LINE FROM WS-PAYROLL-LINE.
+
+           MOVE SPACES TO WS-PAYROLL-LINE.
+           STRING "PAYROLL-SUMMARY  Salaire moyen: "
+               WS-SALAIRE-AVG
+               "  Salaire median: " WS-SALAIRE-MEDIAN
+               DELIMITED BY SIZE INTO WS-PAYROLL-LINE.
+           WRITE WS-PAYROLL-LINE FROM WS-PAYROLL-LINE.
+
+           MOVE SPACES TO WS-PAYROLL-LINE.
+           WRITE WS-PAYROLL-LINE FROM WS-PAYROLL-LINE.
+
+           MOVE SPACES TO WS-PAYROLL-LINE.
+           STRING "NUMERO     NOM                  PRENOM     "
+               DELIMITED BY SIZE
+               "         PROFESSION     SALAIRE"
+               DELIMITED BY SIZE INTO WS-PAYROLL-LINE.
+           WRITE WS-PAYROLL-LINE FROM WS-PAYROLL-LINE.
+
+           SET IDX-MAT TO 1.
+           PERFORM VARYING IDX-MAT FROM 1 BY 1
+               UNTIL IDX-MAT > WS-EMPLOYEE-LGTH
+               MOVE SPACES TO WS-PAYROLL-LINE
+               STRING WS-NUMERO-EMPLOYE(IDX-MAT) " "
+                   WS-NOM(IDX-MAT) " "
+                   WS-PRENOM(IDX-MAT) " "
+                   WS-PROFESSION(IDX-MAT) " "
+                   WS-SALAIRE(IDX-MAT)
+                   DELIMITED BY SIZE INTO WS-PAYROLL-LINE
+               WRITE WS-PAYROLL-LINE FROM WS-PAYROLL-LINE
+           END-PERFORM.
+
+           CLOSE F-PAYROLL.
+
+       WRITE-PAYROLL-SUMMARY-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *reconstruit systematiquement l'index a partir de WS-TABLE (qui
+      *reflete deja le contenu courant de FICHIERCLIENT.txt charge
+      *par READ-R-IP plus haut) : ne le batir qu'une fois, a sa
+      *premiere creation, le laissait perimer dès que le fichier
+      *source changeait d'un lancement a l'autre
+       BUILD-EMPLOYE-IDX.
+
+           OPEN OUTPUT F-EMPLOYE-IDX.
+
+           PERFORM VARYING IDX-MAT FROM 1 BY 1
+               UNTIL IDX-MAT > WS-EMPLOYEE-LGTH
+               MOVE WS-NUMERO-EMPLOYE(IDX-MAT) TO IDX-NUMERO-EMPLOYE
+               MOVE WS-NOM(IDX-MAT)            TO IDX-NOM
+               MOVE WS-PRENOM(IDX-MAT)         TO IDX-PRENOM
+               MOVE WS-PROFESSION(IDX-MAT)     TO IDX-PROFESSION
+               MOVE WS-CP(IDX-MAT)             TO IDX-CP
+               MOVE WS-SALAIRE(IDX-MAT)        TO IDX-SALAIRE
+               WRITE IDX-EMPLOYEE-REC
+           END-PERFORM.
+
+           CLOSE F-EMPLOYE-IDX.
+
+       BUILD-EMPLOYE-IDX-EXIT.
+           EXIT.
+
+      ******************************************************************
+       LOOKUP-EMPLOYE-IDX.
+
+           DISPLAY "Numero d'employe a rechercher : "
+               WITH NO ADVANCING.
+           ACCEPT WS-LOOKUP-NUMERO.
+
+           OPEN I-O F-EMPLOYE-IDX.
+           MOVE WS-LOOKUP-NUMERO TO IDX-NUMERO-EMPLOYE.
+           READ F-EMPLOYE-IDX
+               INVALID KEY
+                   DISPLAY "Employe introuvable : " WS-LOOKUP-NUMERO
+           END-READ.
+
+           IF FS-IDX-OK
+               DISPLAY "Employe " IDX-NUMERO-EMPLOYE " " IDX-NOM
+                   " " IDX-PRENOM " " IDX-PROFESSION
+                   " salaire " IDX-SALAIRE
+               DISPLAY
+                  "Mettre a jour le salaire (S), la profession (P)"
+                  " ou rien (N) ?" WITH NO ADVANCING
+               ACCEPT WS-LOOKUP-ACTION
+               MOVE FUNCTION UPPER-CASE(WS-LOOKUP-ACTION)
+                   TO WS-LOOKUP-ACTION
+               IF WS-LOOKUP-ACTION EQUAL "S"
+                   DISPLAY "Nouveau salaire : " WITH NO ADVANCING
+                   ACCEPT IDX-SALAIRE
+                   REWRITE IDX-EMPLOYEE-REC
+               END-IF
+               IF WS-LOOKUP-ACTION EQUAL "P"
+                   DISPLAY "Nouvelle profession : " WITH NO ADVANCING
+                   ACCEPT IDX-PROFESSION
+                   REWRITE IDX-EMPLOYEE-REC
+               END-IF
+           END-IF.
+
+           CLOSE F-EMPLOYE-IDX.
+
+       LOOKUP-EMPLOYE-IDX-EXIT.
+           EXIT.
+
+      ******************************************************************
+       SORT-EMPLOYEE-TABLE.
+
+           PERFORM VARYING WS-SORT-I FROM 1 BY 1
+               UNTIL WS-SORT-I >= WS-EMPLOYEE-LGTH
+               PERFORM VARYING WS-SORT-J FROM 1 BY 1
+                   UNTIL WS-SORT-J > WS-EMPLOYEE-LGTH - WS-SORT-I
+                   MOVE "N" TO WS-SWAP-NEEDED
+                   IF WS-REPORT-SORT-KEY EQUAL "N"
+                       AND WS-NOM(WS-SORT-J) > WS-NOM(WS-SORT-J + 1)
+                       MOVE "Y" TO WS-SWAP-NEEDED
+                   END-IF
+                   IF WS-REPORT-SORT-KEY EQUAL "S"
+                       AND WS-SALAIRE(WS-SORT-J) <
+                           WS-SALAIRE(WS-SORT-J + 1)
+                       MOVE "Y" TO WS-SWAP-NEEDED
+                   END-IF
+                   IF WS-REPORT-SORT-KEY EQUAL "P"
+                       AND WS-PROFESSION(WS-SORT-J) >
+                           WS-PROFESSION(WS-SORT-J + 1)
+                       MOVE "Y" TO WS-SWAP-NEEDED
+                   END-IF
+                   IF WS-IS-SWAP-NEEDED
+                       MOVE WS-EMPLOYEE(WS-SORT-J)
+                           TO WS-EMP-SWAP-REC
+                       MOVE WS-EMPLOYEE(WS-SORT-J + 1)
+                           TO WS-EMPLOYEE(WS-SORT-J)
+                       MOVE WS-EMP-SWAP-REC
+                           TO WS-EMPLOYEE(WS-SORT-J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       SORT-EMPLOYEE-TABLE-EXIT.
+           EXIT.
+
+      ******************************************************************
+       PRINT-SORTED-REPORT.
+
+           OPEN OUTPUT F-REPORT.
+           IF NOT FS-REPORT-OK
+               DISPLAY "Erreur ouverture F-REPORT : " FS-REPORT
+           END-IF.
+           MOVE ZEROES TO WS-PAGE-NO WS-LINE-NO.
+
+           PERFORM VARYING IDX-MAT FROM 1 BY 1
+               UNTIL IDX-MAT > WS-EMPLOYEE-LGTH
+               IF WS-LINE-NO EQUAL ZEROES
+                   PERFORM PRINT-REPORT-HEADER
+                       THRU PRINT-REPORT-HEADER-EXIT
+               END-IF
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING WS-NUMERO-EMPLOYE(IDX-MAT) " "
+                   WS-NOM(IDX-MAT) " "
+                   WS-PRENOM(IDX-MAT) " "
+                   WS-PROFESSION(IDX-MAT) " "
+                   WS-SALAIRE(IDX-MAT)
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               WRITE WS-REPORT-LINE FROM WS-REPORT-LINE
+               ADD 1 TO WS-LINE-NO
+               IF WS-LINE-NO >= WS-PAGE-SIZE
+                   MOVE ZEROES TO WS-LINE-NO
+               END-IF
+           END-PERFORM.
+
+           CLOSE F-REPORT.
+
+       PRINT-SORTED-REPORT-EXIT.
+           EXIT.
+
+      ******************************************************************
+       PRINT-REPORT-HEADER.
+
+           ADD 1 TO WS-PAGE-NO.
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING "LISTING EMPLOYES - PAGE " WS-PAGE-NO
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           WRITE WS-REPORT-LINE FROM WS-REPORT-LINE.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING "NUMERO     NOM                  PRENOM     "
+               DELIMITED BY SIZE
+               "         PROFESSION     SALAIRE"
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           WRITE WS-REPORT-LINE FROM WS-REPORT-LINE.
+
+       PRINT-REPORT-HEADER-EXIT.
+           EXIT.
+
+      ******************************************************************
+       BUILD-CPOS-BREAKDOWN.
+
+           PERFORM VARYING IDX-MAT FROM 1 BY 1
+               UNTIL IDX-MAT > WS-EMPLOYEE-LGTH
+               MOVE "N" TO WS-CPOS-FOUND
+               PERFORM VARYING IDX-CPOS FROM 1 BY 1
+                   UNTIL IDX-CPOS > WS-CPOS-NB-CODES
+                   IF WS-CPOS-CODE(IDX-CPOS) EQUAL WS-CP(IDX-MAT)
+                       ADD 1 TO WS-CPOS-HEADCNT(IDX-CPOS)
+                       ADD WS-SALAIRE(IDX-MAT) TO WS-CPOS-SUM(IDX-CPOS)
+                       MOVE "Y" TO WS-CPOS-FOUND
+                   END-IF
+               END-PERFORM
+               IF NOT WS-CPOS-WAS-FOUND
+                   ADD 1 TO WS-CPOS-NB-CODES
+                   MOVE WS-CP(IDX-MAT) TO WS-CPOS-CODE(WS-CPOS-NB-CODES)
+                   MOVE 1 TO WS-CPOS-HEADCNT(WS-CPOS-NB-CODES)
+                   MOVE WS-SALAIRE(IDX-MAT)
+                       TO WS-CPOS-SUM(WS-CPOS-NB-CODES)
+               END-IF
+           END-PERFORM.
+
+           PERFORM VARYING IDX-CPOS FROM 1 BY 1
+               UNTIL IDX-CPOS > WS-CPOS-NB-CODES
+               COMPUTE WS-CPOS-AVG(IDX-CPOS) ROUNDED =
+                   WS-CPOS-SUM(IDX-CPOS) / WS-CPOS-HEADCNT(IDX-CPOS)
+           END-PERFORM.
+
+           PERFORM VARYING WS-SORT-I FROM 1 BY 1
+               UNTIL WS-SORT-I >= WS-CPOS-NB-CODES
+               PERFORM VARYING WS-SORT-J FROM 1 BY 1
+                   UNTIL WS-SORT-J > WS-CPOS-NB-CODES - WS-SORT-I
+                   IF WS-CPOS-CODE(WS-SORT-J) >
+                       WS-CPOS-CODE(WS-SORT-J + 1)
+                       MOVE WS-CPOS-STAT(WS-SORT-J) TO WS-CPOS-SWAP
+                       MOVE WS-CPOS-STAT(WS-SORT-J + 1)
+                           TO WS-CPOS-STAT(WS-SORT-J)
+                       MOVE WS-CPOS-SWAP TO WS-CPOS-STAT(WS-SORT-J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+           OPEN OUTPUT F-CPOS-REPORT.
+           IF NOT FS-CPOS-REPORT-OK
+               DISPLAY "Erreur ouverture F-CPOS-REPORT : "
+                   FS-CPOS-REPORT
+           END-IF.
+           MOVE SPACES TO WS-CPOS-REPORT-LINE.
+           STRING "CPOS    EFFECTIF   SALAIRE MOYEN"
+               DELIMITED BY SIZE INTO WS-CPOS-REPORT-LINE.
+           WRITE WS-CPOS-REPORT-LINE FROM WS-CPOS-REPORT-LINE.
+
+           PERFORM VARYING IDX-CPOS FROM 1 BY 1
+               UNTIL IDX-CPOS > WS-CPOS-NB-CODES
+               MOVE SPACES TO WS-CPOS-REPORT-LINE
+               STRING WS-CPOS-CODE(IDX-CPOS) "    "
+                   WS-CPOS-HEADCNT(IDX-CPOS) "      "
+                   WS-CPOS-AVG(IDX-CPOS)
+                   DELIMITED BY SIZE INTO WS-CPOS-REPORT-LINE
+               WRITE WS-CPOS-REPORT-LINE FROM WS-CPOS-REPORT-LINE
+           END-PERFORM.
+
+           CLOSE F-CPOS-REPORT.
+
+       BUILD-CPOS-BREAKDOWN-EXIT.
+           EXIT.
+
+      ******************************************************************
+       BUILD-PROFESSION-REPORT.
+
+           OPEN OUTPUT F-PROF-REPORT.
+           IF NOT FS-PROF-REPORT-OK
+               DISPLAY "Erreur ouverture F-PROF-REPORT : "
+                   FS-PROF-REPORT
+           END-IF.
+           MOVE SPACES TO WS-PROF-CUR-PROFESSION.
+           MOVE ZEROES TO WS-PROF-SUB-COUNT WS-PROF-SUB-SUM
+               WS-PROF-GRAND-COUNT WS-PROF-GRAND-SUM.
+
+           MOVE SPACES TO WS-PROF-REPORT-LINE.
+           STRING "RAPPORT PAR PROFESSION"
+               DELIMITED BY SIZE INTO WS-PROF-REPORT-LINE.
+           WRITE WS-PROF-REPORT-LINE FROM WS-PROF-REPORT-LINE.
+
+           PERFORM VARYING IDX-MAT FROM 1 BY 1
+               UNTIL IDX-MAT > WS-EMPLOYEE-LGTH
+               IF WS-PROFESSION(IDX-MAT) NOT EQUAL
+                   WS-PROF-CUR-PROFESSION
+                   IF WS-PROF-CUR-PROFESSION NOT EQUAL SPACES
+                       PERFORM WRITE-PROFESSION-SUBTOTAL
+                           THRU WRITE-PROFESSION-SUBTOTAL-EXIT
+                   END-IF
+                   MOVE WS-PROFESSION(IDX-MAT) TO WS-PROF-CUR-PROFESSION
+                   MOVE ZEROES TO WS-PROF-SUB-COUNT WS-PROF-SUB-SUM
+               END-IF
+               MOVE SPACES TO WS-PROF-REPORT-LINE
+               STRING WS-PROFESSION(IDX-MAT) " "
+                   WS-NUMERO-EMPLOYE(IDX-MAT) " "
+                   WS-NOM(IDX-MAT) " "
+                   WS-SALAIRE(IDX-MAT)
+                   DELIMITED BY SIZE INTO WS-PROF-REPORT-LINE
+               WRITE WS-PROF-REPORT-LINE FROM WS-PROF-REPORT-LINE
+               ADD 1 TO WS-PROF-SUB-COUNT
+               ADD WS-SALAIRE(IDX-MAT) TO WS-PROF-SUB-SUM
+           END-PERFORM.
+
+           IF WS-PROF-CUR-PROFESSION NOT EQUAL SPACES
+               PERFORM WRITE-PROFESSION-SUBTOTAL
+                   THRU WRITE-PROFESSION-SUBTOTAL-EXIT
+           END-IF.
+
+           MOVE SPACES TO WS-PROF-REPORT-LINE.
+           STRING "GRAND TOTAL  EFFECTIF: " WS-PROF-GRAND-COUNT
+               "  SALAIRES: " WS-PROF-GRAND-SUM
+               DELIMITED BY SIZE INTO WS-PROF-REPORT-LINE.
+           WRITE WS-PROF-REPORT-LINE FROM WS-PROF-REPORT-LINE.
+
+           CLOSE F-PROF-REPORT.
+
+       BUILD-PROFESSION-REPORT-EXIT.
+           EXIT.
+
+      ******************************************************************
+       WRITE-PROFESSION-SUBTOTAL.
+
+           MOVE SPACES TO WS-PROF-REPORT-LINE.
+           STRING "  SOUS-TOTAL " WS-PROF-CUR-PROFESSION
+               "  EFFECTIF: " WS-PROF-SUB-COUNT
+               "  SALAIRES: " WS-PROF-SUB-SUM
+               DELIMITED BY SIZE INTO WS-PROF-REPORT-LINE.
+           WRITE WS-PROF-REPORT-LINE FROM WS-PROF-REPORT-LINE.
+
+           ADD WS-PROF-SUB-COUNT TO WS-PROF-GRAND-COUNT.
+           ADD WS-PROF-SUB-SUM TO WS-PROF-GRAND-SUM.
+
+       WRITE-PROFESSION-SUBTOTAL-EXIT.
+           EXIT.
+
+      ******************************************************************
+       EXPORT-EMPLOYEE-CSV.
+
+           OPEN OUTPUT F-CSV.
+           IF NOT FS-CSV-OK
+               DISPLAY "Erreur ouverture F-CSV : " FS-CSV
+           END-IF.
+
+           MOVE SPACES TO WS-CSV-LINE.
+           STRING "NUMERO_EMPLOYE,NOM,PRENOM,PROFESSION,CPOS,SALAIRE"
+               DELIMITED BY SIZE INTO WS-CSV-LINE.
+           WRITE WS-CSV-LINE FROM WS-CSV-LINE.
+
+           PERFORM VARYING IDX-MAT FROM 1 BY 1
+               UNTIL IDX-MAT > WS-EMPLOYEE-LGTH
+               MOVE WS-NUMERO-EMPLOYE(IDX-MAT) TO WS-CSV-NUMERO-ED
+               MOVE WS-CP(IDX-MAT) TO WS-CSV-CP-ED
+               MOVE WS-SALAIRE(IDX-MAT) TO WS-CSV-SALAIRE-ED
+               MOVE SPACES TO WS-CSV-LINE
+               STRING FUNCTION TRIM(WS-CSV-NUMERO-ED) ","
+                   FUNCTION TRIM(WS-NOM(IDX-MAT)) ","
+                   FUNCTION TRIM(WS-PRENOM(IDX-MAT)) ","
+                   FUNCTION TRIM(WS-PROFESSION(IDX-MAT)) ","
+                   FUNCTION TRIM(WS-CSV-CP-ED) ","
+                   FUNCTION TRIM(WS-CSV-SALAIRE-ED)
+                   DELIMITED BY SIZE INTO WS-CSV-LINE
+               WRITE WS-CSV-LINE FROM WS-CSV-LINE
+           END-PERFORM.
+
+           CLOSE F-CSV.
+
+       EXPORT-EMPLOYEE-CSV-EXIT.
+           EXIT.
+
+      ******************************************************************
 
