@@ -0,0 +1,25 @@
+//PIZZAJB JOB (ACCTNO),'BATCH COMMANDES',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID,REGION=0M
+//*-------------------------------------------------------------
+//* Traitement nocturne des commandes PIZZAMGT. Le programme est
+//* ecrit pour un operateur interactif (ACCEPT) ; pour un passage
+//* non-surveille, SYSIN fournit les reponses a la place d'un
+//* operateur (convives, taille de pizza, mode de livraison,
+//* "N" pour arreter la boucle apres une commande).
+//* Les DD ci-dessous correspondent aux fichiers ASSIGN TO du
+//* programme (ORDERS-LOG.txt, INVENTORY.txt) ; comme pour
+//* CLIENTJB, ce sont des chemins OS litteraux sous GnuCOBOL et
+//* non des DDNAMEs - voir la remarque dans CLIENTJB.jcl.
+//*-------------------------------------------------------------
+//STEP1    EXEC PGM=PIZZAMGT
+//STEPLIB  DD DSN=PIZZALEX.LOADLIB,DISP=SHR
+//ORDERLOG DD DSN=PIZZALEX.PROD.ORDERS.LOG,DISP=SHR
+//INVENTRY DD DSN=PIZZALEX.PROD.INVENTORY,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//SYSIN    DD *
+10
+M
+E
+N
+/*
