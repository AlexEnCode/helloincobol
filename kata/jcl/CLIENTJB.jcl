@@ -0,0 +1,34 @@
+//CLIENTJB JOB (ACCTNO),'BATCH EMPLOYES',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID,REGION=0M
+//*-------------------------------------------------------------
+//* Traitement nocturne du fichier employes (CLIENT).
+//* Lit FICHIERCLIENT, reprend au dernier checkpoint si present,
+//* produit le rapport de paie, l'export CSV et le checkpoint.
+//* Les DD ci-dessous correspondent aux fichiers ASSIGN TO du
+//* programme (FICHIERCLIENT.txt, PAYROLL-SUMMARY.txt,
+//* EMPLOYES-EXPORT.csv, CHECKPOINT.txt) : sous GnuCOBOL ces
+//* noms sont des chemins OS litteraux, pas des DDNAMEs ; sur un
+//* vrai z/OS les clauses ASSIGN TO devraient etre converties en
+//* ASSIGN TO DDNAME pour que ces DD soient effectivement liees.
+//* Le programme est ecrit pour un operateur interactif (ACCEPT) ;
+//* pour un passage non-surveille, SYSIN fournit les reponses a la
+//* place d'un operateur, comme pour PIZZAJB : N (pas de listing
+//* trie), Y (export CSV) et N (pas de recherche/maj interactive).
+//*-------------------------------------------------------------
+//STEP1    EXEC PGM=CLIENT
+//STEPLIB  DD DSN=PIZZALEX.LOADLIB,DISP=SHR
+//FICHIER  DD DSN=PIZZALEX.PROD.FICHIERCLIENT,DISP=SHR
+//PAYROLL  DD DSN=PIZZALEX.PROD.PAYROLL.SUMMARY,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//CSVOUT   DD DSN=PIZZALEX.PROD.EMPLOYES.CSV,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//CHECKPT  DD DSN=PIZZALEX.PROD.CHECKPOINT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//SYSIN    DD *
+N
+Y
+N
+/*
