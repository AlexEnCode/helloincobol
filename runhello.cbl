@@ -1,14 +1,30 @@
        identification division.
-           Program-id. runhello. 
+           Program-id. runhello.
            Author. Alexencode.
            Date-written. 04/04/2024.
-           Date-compiled. 04/04/2024.    
-      *This programme will ask you your name and age and say hello to 
+           Date-compiled. 04/04/2024.
+      *This programme will ask you your name and age and say hello to
       *you.
 
        environment division.
+           Input-output section.
+           File-control.
+               Select f-visitors assign
+               to "VISITORS-LOG.txt"
+               organization is line sequential
+               access mode is sequential
+               file status is fs-visitors.
 
        data division.
+
+       file section.
+
+       fd  f-visitors
+           record contains 80 characters
+           recording mode is f.
+
+       01  ws-visitors-ligne  pic x(80).
+
        working-storage section.
 
       *inputtext is a question outputtext will save your answer.
@@ -23,14 +39,38 @@
        01 point        pic x(1) VALUE ".".
        01 tuas         pic x(5) VALUE "Tu as".
        01 dents        pic x(25) VALUE "ans, et toutes tes dents!".
-       01 boucle       pic 9(1) VALUE 1.
+       01 boucle       pic 9(2) VALUE 1.
        01 bye          pic x(4) VALUE "bye!".
        01 again  pic x(35) VALUE "Appuyez sur Entrée pour recommencer".
 
+      *nombre de passages configurable
+       01 ws-max-itr   pic 9(2) VALUE 4.
+       01 ws-age-ok    pic x VALUE "N".
+
+       01 fs-visitors  pic x(02).
+           88 fs-visitors-ok VALUE "00".
+       01 ws-horodatage pic x(20).
+
        Procedure division.
+
+           Display "Combien de fois veux-tu recommencer ? (1-20)"
+               WITH NO ADVANCING.
+           Accept ws-max-itr.
+           PERFORM WITH TEST AFTER
+               UNTIL ws-max-itr >= 1 AND ws-max-itr <= 20
+               IF NOT (ws-max-itr >= 1 AND ws-max-itr <= 20)
+                   Display "Valeur invalide, entre un nombre (1-20)."
+                   Accept ws-max-itr
+               END-IF
+           END-PERFORM.
+
            PERFORM 8000-begin
            THRU 8000-end
-           UNTIL  boucle = 5.
+           UNTIL  boucle > ws-max-itr.
+      *saisie interactive uniquement (la boucle d'age redemande tant
+      *que la reponse n'est pas valide) : aucune condition d'echec
+      *a reporter a l'ordonnanceur.
+           move 0 to return-code.
            stop run.
 
        8000-begin.
@@ -39,11 +79,25 @@
            Accept outputnom.
            Display inprenom.
            Accept outprenom.
-           Display inputage.
-           Accept outputage.
+
+           PERFORM WITH TEST AFTER UNTIL ws-age-ok EQUAL "Y"
+               Display inputage
+               Accept outputage
+               IF (outputage(1:1) >= "0" AND outputage(1:1) <= "9")
+                   AND (outputage(2:1) = SPACE OR
+                       outputage(2:1) >= "0" AND outputage(2:1) <= "9")
+                   MOVE "Y" TO ws-age-ok
+               ELSE
+                   Display "Age invalide, entre un nombre (0-99)."
+               END-IF
+           END-PERFORM.
+           MOVE "N" TO ws-age-ok.
 
            Display enchante SPACE outprenom SPACE outputnom SPACE point.
            Display tuas SPACE outputage SPACE dents.
+
+           PERFORM 9000-log-visite THRU 9000-log-visite-end.
+
            Display bye.
            Display again.
            ACCEPT bye.
@@ -51,4 +105,27 @@
        8000-end.
 
            exit program.
+      ******************************************************************
+       9000-log-visite.
+
+           MOVE FUNCTION CURRENT-DATE TO ws-horodatage.
+
+           OPEN EXTEND f-visitors.
+           IF NOT fs-visitors-ok
+               CLOSE f-visitors
+               OPEN OUTPUT f-visitors
+           END-IF.
+
+           MOVE SPACES TO ws-visitors-ligne.
+           STRING ws-horodatage(1:14) " nom=" outputnom
+               " prenom=" outprenom " age=" outputage
+               DELIMITED BY SIZE INTO ws-visitors-ligne.
+           WRITE ws-visitors-ligne FROM ws-visitors-ligne.
+
+           CLOSE f-visitors.
+
+       9000-log-visite-end.
+           exit.
+      ******************************************************************
+
            End program runhello.
